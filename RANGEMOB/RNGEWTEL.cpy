@@ -27,4 +27,4 @@
               15 RNGEWTEL-DATA-INICIAL                 PIC X(08).
               15 RNGEWTEL-DATA-FINAL                   PIC X(08).
       *                                                                *
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
