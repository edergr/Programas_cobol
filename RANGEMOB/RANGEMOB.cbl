@@ -22,6 +22,36 @@
       *                             TROS CORRENTES                     *
       *                  RNGEHIST - ARQUIVO DE SAIDA APENAS COM REGIS- *
       *                             TROS DE HISTORICO                  *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                   *
+      *    DATA       AUTOR    DESCRICAO                               *
+      *    09/08/2026 EGR      CAMINHOS DOS ARQUIVOS PASSARAM A SER    *
+      *                        OBTIDOS EM TEMPO DE EXECUCAO (VARIAVEIS *
+      *                        DE AMBIENTE), MANTENDO O CAMINHO        *
+      *                        ANTERIOR COMO PADRAO.                   *
+      *    09/08/2026 EGR      INCLUIDO RELATORIO DE DELTA (RNGEDELT)  *
+      *                        COMPARANDO O RNGECORR DESTA EXECUCAO    *
+      *                        COM O RNGECORR DA EXECUCAO ANTERIOR     *
+      *                        (MANTIDO EM RNGEANT).                  *
+      *    09/08/2026 EGR      INCLUIDO RESUMO POR DDD/UF NAS          *
+      *                        ESTATISTICAS DE PROCESSAMENTO.          *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO RNGEREJ PARA REGISTROS *
+      *                        COM DATA-INICIAL/DATA-FINAL/DATA-       *
+      *                        CADASTRO EM FORMATO INVALIDO.           *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO RNGEARQ PARA EXTRAIR   *
+      *                        OS REGISTROS DE RNGEHIST JA FORA DO    *
+      *                        PRAZO DE RETENCAO (WRK-RET-ANOS).      *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO ERRLOG (BOOK COMUM     *
+      *                        ERRLOGCP) PARA REGISTRAR TODO ABEND DO  *
+      *                        PROGRAMA, COMPARTILHADO COM OS DEMAIS   *
+      *                        PROGRAMAS DO SISTEMA.                  *
+      *    09/08/2026 EGR      INCLUIDO BATIMENTO DO TOTAL LIDO CONTRA *
+      *                        A QUANTIDADE ESPERADA INFORMADA VIA     *
+      *                        ARQRANGE_QTD_ESPERADA.                  *
+      *    09/08/2026 EGR      INCLUIDA VALIDACAO DE RNGEWTEL-DDD      *
+      *                        CONTRA A TABELA DE DDDS VALIDOS DO      *
+      *                        PLANO DE NUMERACAO BRASILEIRO, COM      *
+      *                        REJEICAO PARA RNGEREJ.                 *
       *================================================================*
        ENVIRONMENT                     DIVISION.
       *================================================================*
@@ -36,19 +66,44 @@
        FILE-CONTROL.
       *
            SELECT ARQRANGE             ASSIGN
-           TO '\home\ederrodrigues\Documentos\ARQRANGE.dat'
+           TO DYNAMIC                  WRK-PATH-ARQRANGE
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-ARQRANGE.
       *
            SELECT RNGECORR             ASSIGN
-           TO '\home\ederrodrigues\Documentos\RNGECORR.dat'
+           TO DYNAMIC                  WRK-PATH-RNGECORR
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-RNGECORR.
       *
            SELECT RNGEHIST             ASSIGN
-           TO '\home\ederrodrigues\Documentos\RNGEHIST.dat'
+           TO DYNAMIC                  WRK-PATH-RNGEHIST
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-RNGEHIST.
+      *
+           SELECT RNGEANT              ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGEANT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGEANT.
+      *
+           SELECT RNGEDELT             ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGEDELT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGEDELT.
+      *
+           SELECT RNGEREJ              ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGEREJ
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGEREJ.
+      *
+           SELECT RNGEARQ              ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGEARQ
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGEARQ.
+      *
+           SELECT ERRLOG               ASSIGN
+           TO DYNAMIC                  WRK-PATH-ERRLOG
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-ERRLOG.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -75,6 +130,56 @@
            BLOCK CONTAINS  0 RECORDS.
       *
        01  FD-REG-RNGEHIST             PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: COPIA DO RNGECORR DA EXECUCAO ANTERIOR      *
+      *----------------------------------------------------------------*
+       FD  RNGEANT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGEANT              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: RELATORIO DE DELTA ENTRE EXECUCOES          *
+      *----------------------------------------------------------------*
+       FD  RNGEDELT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGEDELT.
+           05  FD-DELT-TIPO-ALTERACAO   PIC  X(010).
+           05  FD-DELT-DDD              PIC  9(002).
+           05  FD-DELT-PREFIXO          PIC  9(005).
+           05  FD-DELT-RANGE-INICIAL    PIC  9(004).
+           05  FD-DELT-RANGE-FINAL      PIC  9(004).
+           05  FD-DELT-EOT              PIC  X(003).
+           05  FD-DELT-UNIDADE-FEDER    PIC  X(002).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: RANGES REJEITADOS POR DATA EM FORMATO       *
+      *                     INVALIDO                                  *
+      *----------------------------------------------------------------*
+       FD  RNGEREJ
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGEREJ              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: EXTRATO DE RETENCAO/ARQUIVAMENTO DOS        *
+      *                     REGISTROS DE HISTORICO (RNGEHIST) JA       *
+      *                     FORA DO PRAZO DE RETENCAO                  *
+      *----------------------------------------------------------------*
+       FD  RNGEARQ
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGEARQ              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: LOG DE EXCECAO/ABEND COMPARTILHADO (ERRLOGCP)  *
+      *----------------------------------------------------------------*
+       FD  ERRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-ERRLOG                PIC  X(080).
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -88,6 +193,50 @@
            05  ACU-REG-LIDOS           PIC  9(009) COMP-3 VALUE ZEROS.
            05  ACU-REG-GRAVADOS-CORR   PIC  9(009) COMP-3 VALUE ZEROS.
            05  ACU-REG-GRAVADOS-HIST   PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-INCLUIDO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-ALTERADO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-EXCLUIDO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-REJEITADOS      PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-ARQUIVADOS      PIC  9(009) COMP-3 VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DO RANGECORR ANTERIOR ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-ANTERIOR.
+           05  WRK-QTD-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-TAB-ANTERIOR-ITEM   OCCURS 5000 TIMES.
+               10  WRK-ANT-DDD         PIC  9(002).
+               10  WRK-ANT-PREFIXO     PIC  9(005).
+               10  WRK-ANT-INICIAL     PIC  9(004).
+               10  WRK-ANT-FINAL       PIC  9(004).
+               10  WRK-ANT-EOT         PIC  X(003).
+               10  WRK-ANT-EOT-RECEPT  PIC  X(003).
+               10  WRK-ANT-UF          PIC  X(002).
+               10  WRK-ANT-FLAG-CASOU  PIC  X(001).
+                   88  WRK-ANT-CASOU           VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-ANTERIOR.
+           05  WRK-IDX-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-POS-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-ANTERIOR PIC  X(001) VALUE SPACES.
+               88  WRK-ANTERIOR-ACHOU              VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO RESUMO POR DDD E UF ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-RESUMO.
+           05  WRK-QTD-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-TAB-RESUMO-ITEM     OCCURS 200 TIMES.
+               10  WRK-RES-DDD         PIC  9(002).
+               10  WRK-RES-UF          PIC  X(002).
+               10  WRK-RES-QTD-CORR    PIC  9(007) COMP-3 VALUE ZERO.
+               10  WRK-RES-QTD-HIST    PIC  9(007) COMP-3 VALUE ZERO.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-RESUMO.
+           05  WRK-IDX-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-POS-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-RESUMO   PIC  X(001) VALUE SPACES.
+               88  WRK-RESUMO-ACHOU                VALUE 'S'.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '* AREA DE TESTE DE FILE-STATUS *'.
@@ -107,15 +256,144 @@
            05  WRK-FS-ARQRANGE         PIC  X(002) VALUE SPACES.
            05  WRK-FS-RNGECORR         PIC  X(002) VALUE SPACES.
            05  WRK-FS-RNGEHIST         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGEANT          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGEDELT         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGEREJ          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGEARQ          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-ERRLOG           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-ARQUIVO      PIC  X(008) VALUE SPACES.
+           05  WRK-ERRLOG-FS           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-FS-NUM       REDEFINES WRK-ERRLOG-FS
+                                       PIC  9(002).
            05  WRK-TIPO-REGISTRO       PIC  X(001) VALUE SPACES.
            05  WRK-FLAG-ABEND          PIC  X(001) VALUE SPACES.
                88  WRK-ABENDAR                     VALUE 'S'.
+           05  WRK-FLAG-REJEITADO      PIC  X(001) VALUE SPACES.
+               88  WRK-REGISTRO-REJEITADO          VALUE 'S'.
+           05  WRK-DDD-VALIDAR         PIC  9(002) VALUE ZERO.
+               88  WRK-DDD-VALIDO                  VALUES 11 12 13 14
+                   15 16 17 18 19 21 22 24 27 28 31 32 33 34 35 37 38
+                   41 42 43 44 45 46 47 48 49 51 53 54 55 61 62 63 64
+                   65 66 67 68 69 71 73 74 75 77 79 81 82 83 84 85 86
+                   87 88 89 91 92 93 94 95 96 97 98 99.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE VALIDACAO DE DATAS ***'.
+      *----------------------------------------------------------------*
+       01  WRK-VALIDACAO-DATA.
+           05  WRK-DATA-VALIDAR        PIC  X(008) VALUE SPACES.
+           05  WRK-DATA-VALIDAR-NUM    REDEFINES
+               WRK-DATA-VALIDAR.
+               10  WRK-DATA-VALIDAR-ANO PIC  9(004).
+               10  WRK-DATA-VALIDAR-MES PIC  9(002).
+               10  WRK-DATA-VALIDAR-DIA PIC  9(002).
+           05  WRK-FLAG-DATA-VALIDA    PIC  X(001) VALUE SPACES.
+               88  WRK-DATA-VALIDA                 VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DE TOTAIS (BATIMENTO) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-TOTAL.
+           05  WRK-QTD-ESPERADA-X      PIC  X(009) VALUE SPACES.
+           05  WRK-QTD-ESPERADA-NUM    REDEFINES
+               WRK-QTD-ESPERADA-X      PIC  9(009).
+           05  WRK-FLAG-QTD-INFORMADA  PIC  X(001) VALUE SPACES.
+               88  WRK-QTD-INFORMADA               VALUE 'S'.
+           05  WRK-FLAG-QTD-DIVERGENTE PIC  X(001) VALUE SPACES.
+               88  WRK-QTD-DIVERGENTE              VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE RETENCAO DO HISTORICO (RNGEHIST) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-RETENCAO-HISTORICO.
+           05  WRK-RET-ANOS            PIC  9(002) COMP VALUE 2.
+           05  WRK-RET-ANOS-X          PIC  X(002) VALUE SPACES.
+           05  WRK-RET-ANOS-NUM        REDEFINES
+               WRK-RET-ANOS-X          PIC  9(002).
+           05  WRK-FLAG-FORA-RETENCAO  PIC  X(001) VALUE SPACES.
+               88  WRK-REGISTRO-FORA-RETENCAO     VALUE 'S'.
+           05  WRK-DATA-HOJE           PIC  9(008) VALUE ZEROS.
+           05  WRK-DATA-HOJE-GRP       REDEFINES
+               WRK-DATA-HOJE.
+               10  WRK-HOJE-ANO        PIC  9(004).
+               10  WRK-HOJE-MES        PIC  9(002).
+               10  WRK-HOJE-DIA        PIC  9(002).
+           05  WRK-DATA-CORTE          PIC  9(008) VALUE ZEROS.
+           05  WRK-DATA-CORTE-GRP      REDEFINES
+               WRK-DATA-CORTE.
+               10  WRK-CORTE-ANO       PIC  9(004).
+               10  WRK-CORTE-MES       PIC  9(002).
+               10  WRK-CORTE-DIA       PIC  9(002).
+           05  WRK-DATA-FINAL-NUM      PIC  9(008) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DOS CAMINHOS DE ARQUIVO EM RUNTIME ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMINHOS-ARQUIVO.
+           05  WRK-PATH-ARQRANGE       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\ARQRANGE.dat'.
+           05  WRK-PATH-RNGECORR       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGECORR.dat'.
+           05  WRK-PATH-RNGEHIST       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGEHIST.dat'.
+           05  WRK-PATH-RNGEANT        PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGEANT.dat'.
+           05  WRK-PATH-RNGEDELT       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGEDELT.dat'.
+           05  WRK-PATH-RNGEREJ        PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGEREJ.dat'.
+           05  WRK-PATH-RNGEARQ        PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGEARQ.dat'.
+           05  WRK-PATH-ERRLOG         PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\ERRLOG.dat'.
+           05  WRK-ENV-VALOR           PIC  X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO LOG DE EXCECAO/ABEND (ERRLOG) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-ERRLOG.
+           COPY ERRLOGCP.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** AREA PARA O BOOK DE ENTRADA E SAIDA ***'.
       *----------------------------------------------------------------*
        01  WRK-AREA-RNGEWTEL.
            COPY RNGEWTEL.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-RNGEWTEL-ANT.
+           COPY RNGEWTEL REPLACING
+               ==RNGEWTEL-REGISTRO==        BY ==RNGEWTEL-ANT-REGISTRO==
+               ==RNGEWTEL-DATA==            BY ==RNGEWTEL-ANT-DATA==
+               ==RNGEWTEL-TIPO-REGISTRO==   BY
+                                     ==RNGEWTEL-ANT-TIPO-REGISTRO==
+               ==RNGEWTEL-DDD==             BY ==RNGEWTEL-ANT-DDD==
+               ==RNGEWTEL-PREFIXO==         BY ==RNGEWTEL-ANT-PREFIXO==
+               ==RNGEWTEL-RANGE-INICIAL==   BY
+                                     ==RNGEWTEL-ANT-RANGE-INICIAL==
+               ==RNGEWTEL-RANGE-FINAL==     BY
+                                     ==RNGEWTEL-ANT-RANGE-FINAL==
+               ==RNGEWTEL-EOT-RECEPTORA==   BY
+                                     ==RNGEWTEL-ANT-EOT-RECEPTORA==
+               ==RNGEWTEL-EOT==             BY ==RNGEWTEL-ANT-EOT==
+               ==RNGEWTEL-REGIAO==          BY ==RNGEWTEL-ANT-REGIAO==
+               ==RNGEWTEL-SETOR==           BY ==RNGEWTEL-ANT-SETOR==
+               ==RNGEWTEL-UNIDADE-FEDERATIVA== BY
+                                     ==RNGEWTEL-ANT-UNIDADE-FEDERATIVA==
+               ==RNGEWTEL-AREA-LOCAL==      BY
+                                     ==RNGEWTEL-ANT-AREA-LOCAL==
+               ==RNGEWTEL-AREA-TARIFADA==   BY
+                                     ==RNGEWTEL-ANT-AREA-TARIFADA==
+               ==RNGEWTEL-LOCALIDADE-ID==   BY
+                                     ==RNGEWTEL-ANT-LOCALIDADE-ID==
+               ==RNGEWTEL-TIPO-PREFIXO==    BY
+                                     ==RNGEWTEL-ANT-TIPO-PREFIXO==
+               ==RNGEWTEL-PORTADO==         BY ==RNGEWTEL-ANT-PORTADO==
+               ==RNGEWTEL-DATA-CADASTRO==   BY
+                                     ==RNGEWTEL-ANT-DATA-CADASTRO==
+               ==RNGEWTEL-DATA-INICIAL==    BY
+                                     ==RNGEWTEL-ANT-DATA-INICIAL==
+               ==RNGEWTEL-DATA-FINAL==      BY
+                                     ==RNGEWTEL-ANT-DATA-FINAL==.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** RANGEMOB - FIM DA AREA DE WORKING ***'.
@@ -130,7 +408,6 @@
            PERFORM 1000-INICIALIZAR.
            PERFORM 1100-TESTAR-FS.
            PERFORM 1200-VERIFICAR-VAZIO.
-           PERFORM 1300-LER-ARQRANGE.
            PERFORM 2000-PROCESSAR      UNTIL WRK-FS-ARQRANGE EQUAL '10'.
            PERFORM 3000-FINALIZAR.
       *
@@ -142,14 +419,189 @@
        1000-INICIALIZAR                SECTION.
       *----------------------------------------------------------------*
       *
-           OPEN INPUT ARQRANGE.
-               OUTPUT RNGECORR RNGEHIST.
+           PERFORM 1005-OBTER-CAMINHOS.
+           PERFORM 1006-CARREGAR-ANTERIOR.
+      *
+           OPEN INPUT ARQRANGE
+                OUTPUT RNGECORR RNGEHIST RNGEDELT RNGEREJ RNGEARQ.
       *
            MOVE WRK-ABERTURA           TO WRK-OPERACAO.
+           ACCEPT WRK-DATA-HOJE        FROM DATE YYYYMMDD.
+           PERFORM 1020-CALCULAR-CORTE.
       *
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER OS CAMINHOS DE ARQUIVO EM TEMPO DE        *
+      *    EXECUCAO, VIA VARIAVEIS DE AMBIENTE (SE OMITIDAS, FICA      *
+      *    MANTIDO O CAMINHO PADRAO).                                  *
+      *----------------------------------------------------------------*
+       1005-OBTER-CAMINHOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ARQRANGE_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ARQRANGE
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGECORR_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGECORR
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGEHIST_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGEHIST
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGEANT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGEANT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGEDELT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGEDELT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGEREJ_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGEREJ
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGEARQ_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGEARQ
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ERRLOG_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ERRLOG
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                           'ARQRANGE_QTD_ESPERADA'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR(1:9) TO WRK-QTD-ESPERADA-X
+               IF (WRK-QTD-ESPERADA-X  IS NUMERIC)
+                   SET WRK-QTD-INFORMADA TO TRUE
+               END-IF
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                           'RNGEHIST_RET_ANOS'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR(1:2) TO WRK-RET-ANOS-X
+               IF (WRK-RET-ANOS-X      IS NUMERIC)
+                   MOVE WRK-RET-ANOS-NUM TO WRK-RET-ANOS
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1005-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CARREGAR EM MEMORIA O RNGECORR DA EXECUCAO       *
+      *    ANTERIOR (RNGEANT), USADO COMO BASE DO RELATORIO DE DELTA.  *
+      *    SE O ARQUIVO NAO EXISTIR (1A EXECUCAO) A TABELA FICA VAZIA  *
+      *    E TODOS OS REGISTROS DESTA CARGA SAIRAO COMO 'INCLUIDO'.    *
+      *----------------------------------------------------------------*
+       1006-CARREGAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO WRK-QTD-ANTERIOR.
+      *
+           OPEN INPUT RNGEANT.
+           PERFORM 1007-TESTAR-FS-RNGEANT.
+      *
+           IF (WRK-FS-RNGEANT          EQUAL '00')
+               PERFORM 1008-LER-ANTERIOR
+                   VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+                   UNTIL   WRK-FS-RNGEANT EQUAL '10'
+               CLOSE RNGEANT
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1006-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGEANT. O FS '35'*
+      *    (ARQUIVO INEXISTENTE) E TOLERADO: SIGNIFICA 1A EXECUCAO.    *
+      *----------------------------------------------------------------*
+       1007-TESTAR-FS-RNGEANT          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGEANT          NOT EQUAL '00') AND
+              (WRK-FS-RNGEANT          NOT EQUAL '35')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO AO ABRIR O ARQUIVO       *'
+               DISPLAY '*              RNGEANT               *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGEANT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGEANT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGEANT  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1007-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO RNGEANT E CARREGAR NA TABELA *
+      *----------------------------------------------------------------*
+       1008-LER-ANTERIOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RNGEANT                INTO WRK-AREA-RNGEWTEL-ANT.
+      *
+           IF (WRK-FS-RNGEANT          EQUAL '00') AND
+              (WRK-QTD-ANTERIOR         LESS THAN 5000)
+               ADD  1                  TO WRK-QTD-ANTERIOR
+               MOVE RNGEWTEL-ANT-DDD   TO
+                                  WRK-ANT-DDD(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-PREFIXO TO
+                                  WRK-ANT-PREFIXO(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-RANGE-INICIAL TO
+                                  WRK-ANT-INICIAL(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-RANGE-FINAL TO
+                                  WRK-ANT-FINAL(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-EOT   TO
+                                  WRK-ANT-EOT(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-EOT-RECEPTORA TO
+                                  WRK-ANT-EOT-RECEPT(WRK-QTD-ANTERIOR)
+               MOVE RNGEWTEL-ANT-UNIDADE-FEDERATIVA TO
+                                  WRK-ANT-UF(WRK-QTD-ANTERIOR)
+               MOVE SPACES             TO
+                                  WRK-ANT-FLAG-CASOU(WRK-QTD-ANTERIOR)
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1008-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CALCULAR A DATA DE CORTE DA RETENCAO DO          *
+      *    HISTORICO (HOJE MENOS WRK-RET-ANOS ANOS). REGISTROS DE       *
+      *    RNGEHIST COM DATA-FINAL ANTERIOR A ESSA DATA SAO TAMBEM      *
+      *    EXTRAIDOS PARA O ARQUIVO DE RETENCAO RNGEARQ.                *
+      *----------------------------------------------------------------*
+       1020-CALCULAR-CORTE             SECTION.
+      *----------------------------------------------------------------*
+      *
+           SUBTRACT WRK-RET-ANOS       FROM WRK-HOJE-ANO
+                                       GIVING WRK-CORTE-ANO.
+           MOVE WRK-HOJE-MES           TO WRK-CORTE-MES.
+           MOVE WRK-HOJE-DIA           TO WRK-CORTE-DIA.
+      *
+      *----------------------------------------------------------------*
+       1020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA TESTAR O FS DOS ARQUIVOS                        *
       *----------------------------------------------------------------*
        1100-TESTAR-FS                  SECTION.
@@ -158,6 +610,9 @@
            PERFORM 1110-TESTAR-FS-ARQRANGE.
            PERFORM 1120-TESTAR-FS-RNGECORR.
            PERFORM 1130-TESTAR-FS-RNGEHIST.
+           PERFORM 1140-TESTAR-FS-RNGEDELT.
+           PERFORM 1150-TESTAR-FS-RNGEREJ.
+           PERFORM 1160-TESTAR-FS-RNGEARQ.
       *
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
@@ -168,13 +623,15 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-ARQRANGE         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              ARQRANGE              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              ARQRANGE              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-ARQRANGE
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'ARQRANGE'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-ARQRANGE  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -186,13 +643,15 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-RNGECORR         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              RNGECORR              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGECORR              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-RNGECORR
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGECORR'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGECORR  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -204,18 +663,80 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-RNGEHIST         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              RNGEHIST              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGEHIST              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-RNGEHIST
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGEHIST'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGEHIST  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
        1130-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGEDELT          *
+      *----------------------------------------------------------------*
+       1140-TESTAR-FS-RNGEDELT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGEDELT         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGEDELT              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGEDELT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGEDELT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGEDELT  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGEREJ           *
+      *----------------------------------------------------------------*
+       1150-TESTAR-FS-RNGEREJ          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGEREJ          NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGEREJ              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGEREJ
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGEREJ'     TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGEREJ   TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGEARQ           *
+      *----------------------------------------------------------------*
+       1160-TESTAR-FS-RNGEARQ          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGEARQ          NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGEARQ              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGEARQ
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGEARQ'     TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGEARQ   TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA VERIFICAR SE EXISTEM REGISTROS NO ARQUIVO.      *
       *----------------------------------------------------------------*
        1200-VERIFICAR-VAZIO            SECTION.
@@ -224,12 +745,12 @@
            PERFORM 1300-LER-ARQRANGE.
       *
            IF (WRK-FS-ARQRANGE         EQUAL '10')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*                                    *'.
-               DISPLAY '*     ARQUIVO ARQRANGE ESTA VAZIO    *'.
-               DISPLAY '*      PROCESSAMENTO ENCERRADO       *'.
-               DISPLAY '*                                    *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*                                    *'
+               DISPLAY '*     ARQUIVO ARQRANGE ESTA VAZIO    *'
+               DISPLAY '*      PROCESSAMENTO ENCERRADO       *'
+               DISPLAY '*                                    *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -243,11 +764,11 @@
            READ ARQRANGE               INTO WRK-AREA-RNGEWTEL.
       *
            IF  (WRK-FS-ARQRANGE        EQUAL '10')
-               CONTINUE.
+               CONTINUE
            ELSE
-               MOVE WRK-LEITURA        TO WRK-OPERACAO.
-               PERFORM 1110-TESTAR-FS-ARQRANGE.
-               ADD  1                  TO ACU-REG-LIDOS.
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1110-TESTAR-FS-ARQRANGE
+               ADD  1                  TO ACU-REG-LIDOS
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -259,32 +780,110 @@
       *----------------------------------------------------------------*
       *
            PERFORM 2100-VERIFICA-REGISTRO.
-      *     
-           IF (WRK-TIPO-REGISTRO EQUAL 'C')
-               PERFORM 2200-GRAVA-CORRENTE.
-           ELSE
-               PERFORM 2300-GRAVA-HISTORICO.
-           END-IF.
-      *     
+      *
+           EVALUATE TRUE
+               WHEN WRK-REGISTRO-REJEITADO
+                   PERFORM 2110-GRAVA-REJEITADO
+               WHEN WRK-TIPO-REGISTRO EQUAL 'C'
+                   PERFORM 2200-GRAVA-CORRENTE
+               WHEN OTHER
+                   PERFORM 2300-GRAVA-HISTORICO
+           END-EVALUATE.
+      *
            PERFORM 1300-LER-ARQRANGE.
       *
       *----------------------------------------------------------------*
        2000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
-      *    ROTINA PARA VERIFICAR SE O REGISTRO HISTORICO OU CORRENTE   *
+      *    ROTINA PARA VERIFICAR SE O REGISTRO HISTORICO OU CORRENTE,  *
+      *    VALIDANDO ANTES O FORMATO DAS DATAS DO REGISTRO.            *
       *----------------------------------------------------------------*
        2100-VERIFICA-REGISTRO          SECTION.
       *----------------------------------------------------------------*
       *
-           IF (RNGEWTEL-DATA-FINAL     EQUAL SPACES)
-               MOVE 'C'                TO WRK-TIPO-REGISTRO
-           ELSE
-               MOVE 'H'                TO WRK-TIPO-REGISTRO
-           END-IF
+           MOVE SPACES                 TO WRK-FLAG-REJEITADO.
+           MOVE RNGEWTEL-DDD           TO WRK-DDD-VALIDAR.
+           IF NOT WRK-DDD-VALIDO
+               SET WRK-REGISTRO-REJEITADO TO TRUE
+           END-IF.
+      *
+           IF NOT WRK-REGISTRO-REJEITADO
+               MOVE RNGEWTEL-DATA-INICIAL TO WRK-DATA-VALIDAR
+               PERFORM 2120-VALIDAR-DATA
+               IF NOT WRK-DATA-VALIDA
+                   SET WRK-REGISTRO-REJEITADO TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF NOT WRK-REGISTRO-REJEITADO
+               MOVE RNGEWTEL-DATA-FINAL TO WRK-DATA-VALIDAR
+               PERFORM 2120-VALIDAR-DATA
+               IF NOT WRK-DATA-VALIDA
+                   SET WRK-REGISTRO-REJEITADO TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF NOT WRK-REGISTRO-REJEITADO
+               MOVE RNGEWTEL-DATA-CADASTRO TO WRK-DATA-VALIDAR
+               PERFORM 2120-VALIDAR-DATA
+               IF NOT WRK-DATA-VALIDA
+                   SET WRK-REGISTRO-REJEITADO TO TRUE
+               END-IF
+           END-IF.
+      *
+           IF NOT WRK-REGISTRO-REJEITADO
+               IF (RNGEWTEL-DATA-FINAL EQUAL SPACES)
+                   MOVE 'C'            TO WRK-TIPO-REGISTRO
+               ELSE
+                   MOVE 'H'            TO WRK-TIPO-REGISTRO
+               END-IF
+           END-IF.
       *
       *----------------------------------------------------------------*
        2100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM REGISTRO REJEITADO POR DATA INVALIDA  *
+      *----------------------------------------------------------------*
+       2110-GRAVA-REJEITADO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-RNGEREJ        FROM WRK-AREA-RNGEWTEL.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1150-TESTAR-FS-RNGEREJ.
+      *
+           ADD  1                      TO ACU-REG-REJEITADOS.
+      *
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA VALIDAR O FORMATO AAAAMMDD DE UMA DATA.         *
+      *    UMA DATA EM BRANCO (CAMPO OPCIONAL, CASO DA DATA-FINAL) E   *
+      *    CONSIDERADA VALIDA. O CAMPO A VALIDAR DEVE ESTAR EM         *
+      *    WRK-DATA-VALIDAR ANTES DO PERFORM.                         *
+      *----------------------------------------------------------------*
+       2120-VALIDAR-DATA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-DATA-VALIDA         TO TRUE.
+      *
+           IF (WRK-DATA-VALIDAR        NOT EQUAL SPACES)
+               IF (WRK-DATA-VALIDAR    NUMERIC)
+                   IF (WRK-DATA-VALIDAR-MES LESS THAN 1)     OR
+                      (WRK-DATA-VALIDAR-MES GREATER THAN 12) OR
+                      (WRK-DATA-VALIDAR-DIA LESS THAN 1)     OR
+                      (WRK-DATA-VALIDAR-DIA GREATER THAN 31) OR
+                      (WRK-DATA-VALIDAR-ANO LESS THAN 1900)
+                       MOVE 'N'        TO WRK-FLAG-DATA-VALIDA
+                   END-IF
+               ELSE
+                   MOVE 'N'            TO WRK-FLAG-DATA-VALIDA
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA GRAVAR ARQUIVO CORRENTE                         *
       *----------------------------------------------------------------*
        2200-GRAVA-CORRENTE             SECTION.
@@ -296,41 +895,288 @@
            PERFORM 1120-TESTAR-FS-RNGECORR.
       *
            ADD  1                      TO ACU-REG-GRAVADOS-CORR.
+      *
+           PERFORM 2210-COMPARAR-ANTERIOR.
+           PERFORM 2400-ACUMULAR-RESUMO.
       *
       *----------------------------------------------------------------*
        2200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA COMPARAR O REGISTRO CORRENTE COM A TABELA DO    *
+      *    RNGECORR DA EXECUCAO ANTERIOR E GRAVAR O DELTA ENCONTRADO   *
+      *----------------------------------------------------------------*
+       2210-COMPARAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-ANTERIOR.
+           MOVE ZERO                   TO WRK-POS-ANTERIOR.
+      *
+           PERFORM 2220-PROCURAR-ANTERIOR
+               VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+               UNTIL   WRK-IDX-ANTERIOR GREATER THAN WRK-QTD-ANTERIOR
+                    OR WRK-ANTERIOR-ACHOU.
+      *
+           IF NOT WRK-ANTERIOR-ACHOU
+               MOVE 'INCLUIDO'         TO FD-DELT-TIPO-ALTERACAO
+               PERFORM 2230-GRAVA-DELTA
+               ADD  1                  TO ACU-REG-DELTA-INCLUIDO
+           ELSE
+               SET WRK-ANT-CASOU(WRK-POS-ANTERIOR) TO TRUE
+               IF (RNGEWTEL-EOT             NOT EQUAL
+                                        WRK-ANT-EOT(WRK-POS-ANTERIOR))
+                  OR (RNGEWTEL-EOT-RECEPTORA NOT EQUAL
+                                   WRK-ANT-EOT-RECEPT(WRK-POS-ANTERIOR))
+                  OR (RNGEWTEL-UNIDADE-FEDERATIVA NOT EQUAL
+                                        WRK-ANT-UF(WRK-POS-ANTERIOR))
+                   MOVE 'ALTERADO'     TO FD-DELT-TIPO-ALTERACAO
+                   PERFORM 2230-GRAVA-DELTA
+                   ADD  1              TO ACU-REG-DELTA-ALTERADO
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR O RANGE CORRENTE NA TABELA ANTERIOR    *
+      *----------------------------------------------------------------*
+       2220-PROCURAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (RNGEWTEL-DDD            EQUAL
+                                   WRK-ANT-DDD(WRK-IDX-ANTERIOR))
+              AND (RNGEWTEL-PREFIXO    EQUAL
+                                   WRK-ANT-PREFIXO(WRK-IDX-ANTERIOR))
+              AND (RNGEWTEL-RANGE-INICIAL EQUAL
+                                   WRK-ANT-INICIAL(WRK-IDX-ANTERIOR))
+              AND (RNGEWTEL-RANGE-FINAL EQUAL
+                                   WRK-ANT-FINAL(WRK-IDX-ANTERIOR))
+               SET WRK-ANTERIOR-ACHOU  TO TRUE
+               MOVE WRK-IDX-ANTERIOR   TO WRK-POS-ANTERIOR
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UMA LINHA NO RELATORIO DE DELTA          *
+      *----------------------------------------------------------------*
+       2230-GRAVA-DELTA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE RNGEWTEL-DDD           TO FD-DELT-DDD.
+           MOVE RNGEWTEL-PREFIXO       TO FD-DELT-PREFIXO.
+           MOVE RNGEWTEL-RANGE-INICIAL TO FD-DELT-RANGE-INICIAL.
+           MOVE RNGEWTEL-RANGE-FINAL   TO FD-DELT-RANGE-FINAL.
+           MOVE RNGEWTEL-EOT           TO FD-DELT-EOT.
+           MOVE RNGEWTEL-UNIDADE-FEDERATIVA
+                                       TO FD-DELT-UNIDADE-FEDER.
+      *
+           WRITE FD-REG-RNGEDELT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1140-TESTAR-FS-RNGEDELT.
+      *
+      *----------------------------------------------------------------*
+       2230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA GRAVAR ARQUIVO HISTORICO                        *
       *----------------------------------------------------------------*
        2300-GRAVA-HISTORICO            SECTION.
       *----------------------------------------------------------------*
       *
-           WRITE FD-REG-RNGEHIST       FROM WRK-AREA-RNGEWTEL.
-           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+           PERFORM 2310-VERIFICAR-RETENCAO.
       *
-           PERFORM 1130-TESTAR-FS-RNGEHIST.
+           IF WRK-REGISTRO-FORA-RETENCAO
+               WRITE FD-REG-RNGEARQ    FROM WRK-AREA-RNGEWTEL
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1160-TESTAR-FS-RNGEARQ
+               ADD  1                  TO ACU-REG-ARQUIVADOS
+           ELSE
+               WRITE FD-REG-RNGEHIST   FROM WRK-AREA-RNGEWTEL
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1130-TESTAR-FS-RNGEHIST
+               ADD  1                  TO ACU-REG-GRAVADOS-HIST
+           END-IF.
       *
-           ADD  1                      TO ACU-REG-GRAVADOS-HIST.
+           PERFORM 2400-ACUMULAR-RESUMO.
       *
       *----------------------------------------------------------------*
        2300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SE O REGISTRO DE HISTORICO JA ESTA    *
+      *    FORA DO PRAZO DE RETENCAO. REGISTROS FORA DO PRAZO SAO      *
+      *    PURGADOS DO RNGEHIST E GRAVADOS APENAS NO EXTRATO DE        *
+      *    RETENCAO/ARQUIVAMENTO (RNGEARQ).                            *
+      *----------------------------------------------------------------*
+       2310-VERIFICAR-RETENCAO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO WRK-DATA-FINAL-NUM.
+           MOVE SPACES                 TO WRK-FLAG-FORA-RETENCAO.
+      *
+           IF (RNGEWTEL-DATA-FINAL     NOT EQUAL SPACES)
+               MOVE RNGEWTEL-DATA-FINAL TO WRK-DATA-FINAL-NUM
+               IF (WRK-DATA-FINAL-NUM  LESS THAN WRK-DATA-CORTE)
+                   SET WRK-REGISTRO-FORA-RETENCAO TO TRUE
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ACUMULAR O RESUMO POR DDD E UF                  *
+      *----------------------------------------------------------------*
+       2400-ACUMULAR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-RESUMO.
+           MOVE ZERO                   TO WRK-POS-RESUMO.
+      *
+           PERFORM 2410-PROCURAR-ITEM-RESUMO
+               VARYING WRK-IDX-RESUMO  FROM 1 BY 1
+               UNTIL   WRK-IDX-RESUMO GREATER THAN WRK-QTD-RESUMO
+                    OR WRK-RESUMO-ACHOU.
+      *
+           IF (NOT WRK-RESUMO-ACHOU)   AND
+              (WRK-QTD-RESUMO          LESS THAN 200)
+               ADD  1                  TO WRK-QTD-RESUMO
+               MOVE WRK-QTD-RESUMO     TO WRK-POS-RESUMO
+               MOVE RNGEWTEL-DDD       TO WRK-RES-DDD(WRK-POS-RESUMO)
+               MOVE RNGEWTEL-UNIDADE-FEDERATIVA
+                                       TO WRK-RES-UF(WRK-POS-RESUMO)
+           END-IF.
+      *
+           IF (WRK-POS-RESUMO          GREATER THAN ZERO)
+               IF (WRK-TIPO-REGISTRO   EQUAL 'C')
+                   ADD  1              TO
+                                   WRK-RES-QTD-CORR(WRK-POS-RESUMO)
+               ELSE
+                   ADD  1              TO
+                                   WRK-RES-QTD-HIST(WRK-POS-RESUMO)
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR UM ITEM NA TABELA DE RESUMO            *
+      *----------------------------------------------------------------*
+       2410-PROCURAR-ITEM-RESUMO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-RES-DDD(WRK-IDX-RESUMO) EQUAL RNGEWTEL-DDD) AND
+              (WRK-RES-UF(WRK-IDX-RESUMO) EQUAL
+                                        RNGEWTEL-UNIDADE-FEDERATIVA)
+               SET WRK-RESUMO-ACHOU    TO TRUE
+               MOVE WRK-IDX-RESUMO     TO WRK-POS-RESUMO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
       *
-           CLOSE  ARQRANGE.
+           CLOSE  ARQRANGE RNGEREJ RNGEARQ.
       *
            MOVE WRK-FECHAMENTO         TO WRK-OPERACAO.
       *
            PERFORM 1100-TESTAR-FS.
+           PERFORM 3030-GRAVAR-EXCLUIDOS.
+      *
+           CLOSE  RNGECORR.
+           PERFORM 3050-ATUALIZAR-ANTERIOR.
+      *
            PERFORM 3100-EMITIR-ESTATISTICAS.
+           PERFORM 3150-EMITIR-RESUMO-DDD-UF.
+           PERFORM 3180-VERIFICAR-TOTAL-CONTROLE.
            PERFORM 3200-TERMINAR-PROCESSO.
       *
       *----------------------------------------------------------------*
        3000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR NO RELATORIO DE DELTA OS RANGES QUE       *
+      *    EXISTIAM NA EXECUCAO ANTERIOR E NAO FORAM ENCONTRADOS NESTA  *
+      *----------------------------------------------------------------*
+       3030-GRAVAR-EXCLUIDOS           SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 3035-GRAVAR-EXCLUIDO-ITEM
+               VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+               UNTIL   WRK-IDX-ANTERIOR GREATER THAN WRK-QTD-ANTERIOR.
+      *
+      *----------------------------------------------------------------*
+       3030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM ITEM EXCLUIDO NO RELATORIO DE DELTA    *
+      *----------------------------------------------------------------*
+       3035-GRAVAR-EXCLUIDO-ITEM       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF NOT WRK-ANT-CASOU(WRK-IDX-ANTERIOR)
+               MOVE 'EXCLUIDO'         TO FD-DELT-TIPO-ALTERACAO
+               MOVE WRK-ANT-DDD(WRK-IDX-ANTERIOR)     TO FD-DELT-DDD
+               MOVE WRK-ANT-PREFIXO(WRK-IDX-ANTERIOR) TO
+                                        FD-DELT-PREFIXO
+               MOVE WRK-ANT-INICIAL(WRK-IDX-ANTERIOR) TO
+                                        FD-DELT-RANGE-INICIAL
+               MOVE WRK-ANT-FINAL(WRK-IDX-ANTERIOR)   TO
+                                        FD-DELT-RANGE-FINAL
+               MOVE WRK-ANT-EOT(WRK-IDX-ANTERIOR)     TO FD-DELT-EOT
+               MOVE WRK-ANT-UF(WRK-IDX-ANTERIOR)      TO
+                                        FD-DELT-UNIDADE-FEDER
+      *
+               WRITE FD-REG-RNGEDELT
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1140-TESTAR-FS-RNGEDELT
+               ADD  1                  TO ACU-REG-DELTA-EXCLUIDO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3035-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O RNGEANT COM O RNGECORR DESTA         *
+      *    EXECUCAO, SERVINDO DE BASE PARA O DELTA DA PROXIMA CARGA.    *
+      *----------------------------------------------------------------*
+       3050-ATUALIZAR-ANTERIOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  RNGECORR.
+           PERFORM 1120-TESTAR-FS-RNGECORR.
+      *
+           OPEN OUTPUT RNGEANT.
+           PERFORM 1007-TESTAR-FS-RNGEANT.
+      *
+           PERFORM 3055-COPIAR-PARA-ANTERIOR
+               UNTIL WRK-FS-RNGECORR    EQUAL '10'.
+      *
+           CLOSE RNGECORR.
+           CLOSE RNGEANT.
+      *
+      *----------------------------------------------------------------*
+       3050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO RNGECORR DESTA EXECUCAO E    *
+      *    GRAVA-LO NO RNGEANT                                         *
+      *----------------------------------------------------------------*
+       3055-COPIAR-PARA-ANTERIOR       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RNGECORR.
+      *
+           IF (WRK-FS-RNGECORR         NOT EQUAL '10')
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1120-TESTAR-FS-RNGECORR
+               MOVE FD-REG-RNGECORR    TO FD-REG-RNGEANT
+               WRITE FD-REG-RNGEANT
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1007-TESTAR-FS-RNGEANT
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3055-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    EMITIR ESTATISTICAS                                         *
       *----------------------------------------------------------------*
        3100-EMITIR-ESTATISTICAS        SECTION.
@@ -346,18 +1192,97 @@
            '     *'.
            DISPLAY '* RNGECORR |  O  | TOTAL REG.    | ' 
            ACU-REG-GRAVADOS-CORR '     *'.
-           DISPLAY '* RNGEHIST |  O  | TOTAL REG.    | ' 
+           DISPLAY '* RNGEHIST |  O  | TOTAL REG.    | '
            ACU-REG-GRAVADOS-HIST '     *'.
+           DISPLAY '* RNGEREJ  |  O  | TOTAL REG.    | '
+           ACU-REG-REJEITADOS '     *'.
+           DISPLAY '* RNGEARQ  |  O  | TOTAL REG.    | '
+           ACU-REG-ARQUIVADOS '     *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '*       DELTA CONTRA A EXECUCAO ANTERIOR         *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* RNGEDELT | O | INCLUIDOS      | '
+           ACU-REG-DELTA-INCLUIDO '     *'.
+           DISPLAY '* RNGEDELT | O | ALTERADOS      | '
+           ACU-REG-DELTA-ALTERADO '     *'.
+           DISPLAY '* RNGEDELT | O | EXCLUIDOS      | '
+           ACU-REG-DELTA-EXCLUIDO '     *'.
            DISPLAY '******************** ' WRK-PROGRAMA
                   ' ********************'.
       *
       *----------------------------------------------------------------*
        3100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    EMITIR O RESUMO DE REGISTROS POR DDD E UF                   *
+      *----------------------------------------------------------------*
+       3150-EMITIR-RESUMO-DDD-UF       SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+           DISPLAY '*         RESUMO DE REGISTROS POR DDD E UF       *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* DDD | UF | QTD. CORRENTE   | QTD. HISTORICO    *'.
+           DISPLAY '*------------------------------------------------*'.
+      *
+           PERFORM 3160-EMITIR-LINHA-RESUMO
+               VARYING WRK-IDX-RESUMO  FROM 1 BY 1
+               UNTIL   WRK-IDX-RESUMO GREATER THAN WRK-QTD-RESUMO.
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+      *
+      *----------------------------------------------------------------*
+       3150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    EMITIR UMA LINHA DO RESUMO POR DDD E UF                     *
+      *----------------------------------------------------------------*
+       3160-EMITIR-LINHA-RESUMO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '* ' WRK-RES-DDD(WRK-IDX-RESUMO) ' | '
+               WRK-RES-UF(WRK-IDX-RESUMO) ' | '
+               WRK-RES-QTD-CORR(WRK-IDX-RESUMO) '       | '
+               WRK-RES-QTD-HIST(WRK-IDX-RESUMO) '       *'.
+      *
+      *----------------------------------------------------------------*
+       3160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    BATIMENTO DO TOTAL DE REGISTROS LIDOS CONTRA A QUANTIDADE   *
+      *    ESPERADA INFORMADA EXTERNAMENTE (VARIAVEL DE AMBIENTE       *
+      *    ARQRANGE_QTD_ESPERADA). SE NAO INFORMADA, O BATIMENTO E     *
+      *    SIMPLESMENTE IGNORADO.                                      *
+      *----------------------------------------------------------------*
+       3180-VERIFICAR-TOTAL-CONTROLE   SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-QTD-INFORMADA
+               IF (ACU-REG-LIDOS       NOT EQUAL WRK-QTD-ESPERADA-NUM)
+                   SET WRK-QTD-DIVERGENTE TO TRUE
+                   DISPLAY '*************** RANGEMOB ***************'
+                   DISPLAY '* DIVERGENCIA NO BATIMENTO DE TOTAIS    *'
+                   DISPLAY '* QTD ESPERADA : ' WRK-QTD-ESPERADA-NUM
+                                                         '        *'
+                   DISPLAY '* QTD LIDA     : ' ACU-REG-LIDOS
+                                                         '        *'
+                   DISPLAY '*************** RANGEMOB ***************'
+               ELSE
+                   DISPLAY '*** BATIMENTO DE TOTAIS OK: ' ACU-REG-LIDOS
+                                                         ' ***'
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3180-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    TERMINAR PROGRAMA                                           *
       *----------------------------------------------------------------*
        3200-TERMINAR-PROCESSO          SECTION.
       *----------------------------------------------------------------*
+      *
+           IF WRK-QTD-DIVERGENTE
+               MOVE 4                  TO RETURN-CODE
+           END-IF.
       *
            STOP RUN.
       *
@@ -369,10 +1294,35 @@
        9000-PROCESSAR-TIPO-ERRO        SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 9050-GRAVAR-ERRLOG.
            MOVE 16                     TO RETURN-CODE.
            SET WRK-ABENDAR             TO TRUE.
            GOBACK.
       *
       *----------------------------------------------------------------*
        9000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO NO LOG DE EXCECAO/ABEND (ERRLOG)         *
+      *----------------------------------------------------------------*
+       9050-GRAVAR-ERRLOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ERRLOGCP-PROGRAMA.
+           ACCEPT ERRLOGCP-DATA        FROM DATE YYYYMMDD.
+           ACCEPT ERRLOGCP-HORA        FROM TIME.
+           MOVE WRK-OPERACAO           TO ERRLOGCP-OPERACAO.
+           MOVE WRK-ERRLOG-ARQUIVO     TO ERRLOGCP-ARQUIVO.
+           MOVE WRK-ERRLOG-FS-NUM      TO ERRLOGCP-RETURN-CODE.
+      *
+           OPEN EXTEND ERRLOG.
+           IF (WRK-FS-ERRLOG           EQUAL '35') OR
+              (WRK-FS-ERRLOG           EQUAL '05')
+               OPEN OUTPUT ERRLOG
+           END-IF.
+      *
+           WRITE FD-REG-ERRLOG         FROM ERRLOGCP-REGISTRO.
+           CLOSE ERRLOG.
+      *
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
