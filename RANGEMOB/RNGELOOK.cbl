@@ -0,0 +1,589 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. RNGELOOK.
+      *AUTHOR.     EDER GUIMARAES RODRIGUES.
+      *================================================================*
+      *    PROGRAMA....:  RNGELOOK                                     *
+      *    DATA........:  09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  UTILITARIO DE CONSULTA DE OPERADORA (EOT)    *
+      *                   A PARTIR DE UM PAR DDD + PREFIXO, TENDO      *
+      *                   COMO BASE O ARQUIVO RNGECORR GERADO PELO     *
+      *                   RANGEMOB.                                   *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:  DDNAME                      BOOK'S           *
+      *                  RNGECORR                    RNGEWTEL          *
+      *                  RNGELREQ                    RNGELREQ          *
+      *                  RNGELRES                    RNGELRES          *
+      *                  ERRLOG                      ERRLOGCP          *
+      *----------------------------------------------------------------*
+      *    ARQ DESC....: RNGECORR - ARQUIVO DE ENTRADA COM OS RANGES   *
+      *                             CORRENTES (SAIDA DO RANGEMOB)      *
+      *                  RNGELREQ - ARQUIVO DE ENTRADA COM OS PARES    *
+      *                             DDD + PREFIXO A CONSULTAR          *
+      *                  RNGELRES - ARQUIVO DE SAIDA COM O RESULTADO   *
+      *                             DE CADA CONSULTA                  *
+      *                  ERRLOG   - LOG DE EXCECAO/ABEND COMPARTILHADO *
+      *                             COM OS DEMAIS PROGRAMAS DO SISTEMA *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                   *
+      *    DATA       AUTOR    DESCRICAO                               *
+      *    09/08/2026 EGR      VERSAO INICIAL DO UTILITARIO.           *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO ERRLOG (BOOK COMUM     *
+      *                        ERRLOGCP) PARA REGISTRAR ABEND DE E/S,  *
+      *                        NO MESMO PADRAO DO RANGEMOB.            *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT RNGECORR             ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGECORR
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGECORR.
+      *
+           SELECT RNGELREQ             ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGELREQ
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGELREQ.
+      *
+           SELECT RNGELRES             ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGELRES
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGELRES.
+      *
+           SELECT ERRLOG               ASSIGN
+           TO DYNAMIC                  WRK-PATH-ERRLOG
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-ERRLOG.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *    ENTRADA......: BASE DE RANGES CORRENTES (SAIDA DO RANGEMOB) *
+      *----------------------------------------------------------------*
+       FD  RNGECORR
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGECORR             PIC  X(071).
+      *----------------------------------------------------------------*
+      *    ENTRADA......: PARES DDD + PREFIXO A CONSULTAR              *
+      *----------------------------------------------------------------*
+       FD  RNGELREQ
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGELREQ.
+           05  FD-REQ-DDD               PIC  9(002).
+           05  FD-REQ-PREFIXO           PIC  9(005).
+           05  FILLER                   PIC  X(064).
+      *----------------------------------------------------------------*
+      *    SAIDA........: RESULTADO DE CADA CONSULTA                   *
+      *----------------------------------------------------------------*
+       FD  RNGELRES
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGELRES.
+           05  FD-RES-DDD               PIC  9(002).
+           05  FD-RES-PREFIXO           PIC  9(005).
+           05  FD-RES-EOT               PIC  X(003).
+           05  FD-RES-UNIDADE-FEDER     PIC  X(002).
+           05  FD-RES-RANGE-INICIAL     PIC  9(004).
+           05  FD-RES-RANGE-FINAL       PIC  9(004).
+           05  FD-RES-SITUACAO          PIC  X(015).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: LOG DE EXCECAO/ABEND COMPARTILHADO (ERRLOGCP)  *
+      *----------------------------------------------------------------*
+       FD  ERRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-ERRLOG                PIC  X(080).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** RNGELOOK - INICIO DA AREA DE WORKING ***'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE ACUMULADORES ***'.
+      *----------------------------------------------------------------*
+       01  ACU-ACUMULADORES.
+           05  ACU-REG-LIDOS-RNGECORR  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-CONSULTADOS     PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-ENCONTRADOS     PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-NAO-ENCONTRADOS PIC  9(009) COMP-3 VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DA TABELA DE OPERADORAS (RNGECORR) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-CARRIER.
+           05  WRK-QTD-CARRIER         PIC  9(005) COMP VALUE ZERO.
+           05  WRK-TAB-CARRIER-ITEM    OCCURS 10000 TIMES.
+               10  WRK-CAR-DDD         PIC  9(002).
+               10  WRK-CAR-PREFIXO     PIC  9(005).
+               10  WRK-CAR-INICIAL     PIC  9(004).
+               10  WRK-CAR-FINAL       PIC  9(004).
+               10  WRK-CAR-EOT         PIC  X(003).
+               10  WRK-CAR-UF          PIC  X(002).
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-CARRIER.
+           05  WRK-IDX-CARRIER         PIC  9(005) COMP VALUE ZERO.
+           05  WRK-POS-CARRIER         PIC  9(005) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-CARRIER  PIC  X(001) VALUE SPACES.
+               88  WRK-CARRIER-ACHOU               VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '* AREA DE TESTE DE FILE-STATUS *'.
+      *----------------------------------------------------------------*
+       01  WRK-FILE-STATUS.
+           05  WRK-OPERACAO            PIC  X(009) VALUE SPACES.
+           05  WRK-ABERTURA            PIC  X(009) VALUE 'AO ABRIR '.
+           05  WRK-LEITURA             PIC  X(009) VALUE 'AO LER   '.
+           05  WRK-GRAVACAO            PIC  X(009) VALUE 'AO GRAVAR'.
+           05  WRK-FECHAMENTO          PIC  X(009) VALUE 'AO FECHAR'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA PARA CAMPOS AUXILIARES ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMPOS-AUXILIARES.
+           05  WRK-PROGRAMA            PIC  X(008) VALUE 'RNGELOOK'.
+           05  WRK-FS-RNGECORR         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGELREQ         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGELRES         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-ERRLOG           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-ARQUIVO      PIC  X(008) VALUE SPACES.
+           05  WRK-ERRLOG-FS           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-FS-NUM       REDEFINES WRK-ERRLOG-FS
+                                       PIC  9(002).
+           05  WRK-FLAG-ABEND          PIC  X(001) VALUE SPACES.
+               88  WRK-ABENDAR                     VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DOS CAMINHOS DE ARQUIVO EM RUNTIME ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMINHOS-ARQUIVO.
+           05  WRK-PATH-RNGECORR       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGECORR.dat'.
+           05  WRK-PATH-RNGELREQ       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGELREQ.dat'.
+           05  WRK-PATH-RNGELRES       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGELRES.dat'.
+           05  WRK-PATH-ERRLOG         PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\ERRLOG.dat'.
+           05  WRK-ENV-VALOR           PIC  X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA PARA O BOOK DE ENTRADA (RNGECORR) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-RNGEWTEL.
+           COPY RNGEWTEL.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO LOG DE EXCECAO/ABEND (ERRLOG) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-ERRLOG.
+           COPY ERRLOGCP.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** RNGELOOK - FIM DA AREA DE WORKING ***'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       0000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 1100-TESTAR-FS.
+           PERFORM 1300-LER-RNGELREQ.
+           PERFORM 2000-PROCESSAR      UNTIL WRK-FS-RNGELREQ EQUAL '10'.
+           PERFORM 3000-FINALIZAR.
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1005-OBTER-CAMINHOS.
+      *
+           OPEN INPUT  RNGELREQ
+                OUTPUT RNGELRES.
+      *
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO.
+           PERFORM 1020-TESTAR-FS-RNGELREQ.
+           PERFORM 1030-TESTAR-FS-RNGELRES.
+      *
+           PERFORM 1010-CARREGAR-RNGECORR.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER OS CAMINHOS DE ARQUIVO EM TEMPO DE        *
+      *    EXECUCAO, VIA VARIAVEIS DE AMBIENTE (SE OMITIDAS, FICA      *
+      *    MANTIDO O CAMINHO PADRAO).                                  *
+      *----------------------------------------------------------------*
+       1005-OBTER-CAMINHOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGECORR_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGECORR
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGELREQ_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGELREQ
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'RNGELRES_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGELRES
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ERRLOG_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ERRLOG
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1005-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CARREGAR EM MEMORIA TODO O RNGECORR, BASE PARA  *
+      *    AS CONSULTAS POR DDD + PREFIXO.                             *
+      *----------------------------------------------------------------*
+       1010-CARREGAR-RNGECORR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO WRK-QTD-CARRIER.
+      *
+           OPEN INPUT RNGECORR.
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO.
+           PERFORM 1040-TESTAR-FS-RNGECORR.
+      *
+           PERFORM 1015-LER-RNGECORR
+               VARYING WRK-IDX-CARRIER FROM 1 BY 1
+               UNTIL   WRK-FS-RNGECORR EQUAL '10'.
+      *
+           CLOSE RNGECORR.
+      *
+      *----------------------------------------------------------------*
+       1010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO RNGECORR E CARREGAR NA       *
+      *    TABELA EM MEMORIA                                           *
+      *----------------------------------------------------------------*
+       1015-LER-RNGECORR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RNGECORR               INTO WRK-AREA-RNGEWTEL.
+      *
+           IF  (WRK-FS-RNGECORR        EQUAL '10')
+               CONTINUE
+           ELSE
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1040-TESTAR-FS-RNGECORR
+               ADD  1                  TO ACU-REG-LIDOS-RNGECORR
+               IF (WRK-QTD-CARRIER     LESS THAN 10000)
+                   ADD  1              TO WRK-QTD-CARRIER
+                   MOVE RNGEWTEL-DDD   TO
+                                  WRK-CAR-DDD(WRK-QTD-CARRIER)
+                   MOVE RNGEWTEL-PREFIXO TO
+                                  WRK-CAR-PREFIXO(WRK-QTD-CARRIER)
+                   MOVE RNGEWTEL-RANGE-INICIAL TO
+                                  WRK-CAR-INICIAL(WRK-QTD-CARRIER)
+                   MOVE RNGEWTEL-RANGE-FINAL TO
+                                  WRK-CAR-FINAL(WRK-QTD-CARRIER)
+                   MOVE RNGEWTEL-EOT   TO
+                                  WRK-CAR-EOT(WRK-QTD-CARRIER)
+                   MOVE RNGEWTEL-UNIDADE-FEDERATIVA TO
+                                  WRK-CAR-UF(WRK-QTD-CARRIER)
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1015-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTAR O FS DOS ARQUIVOS                        *
+      *----------------------------------------------------------------*
+       1100-TESTAR-FS                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1020-TESTAR-FS-RNGELREQ.
+           PERFORM 1030-TESTAR-FS-RNGELRES.
+           PERFORM 1040-TESTAR-FS-RNGECORR.
+      *
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGELREQ          *
+      *----------------------------------------------------------------*
+       1020-TESTAR-FS-RNGELREQ         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGELREQ         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGELREQ              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGELREQ
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGELREQ'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGELREQ  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGELRES          *
+      *----------------------------------------------------------------*
+       1030-TESTAR-FS-RNGELRES         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGELRES         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGELRES              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGELRES
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGELRES'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGELRES  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGECORR          *
+      *----------------------------------------------------------------*
+       1040-TESTAR-FS-RNGECORR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGECORR         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGECORR              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGECORR
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGECORR'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGECORR  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1040-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    LER ARQUIVO DE ENTRADA RNGELREQ                             *
+      *----------------------------------------------------------------*
+       1300-LER-RNGELREQ               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RNGELREQ.
+      *
+           IF  (WRK-FS-RNGELREQ        EQUAL '10')
+               CONTINUE
+           ELSE
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1020-TESTAR-FS-RNGELREQ
+               ADD  1                  TO ACU-REG-CONSULTADOS
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE PROCESSOS                                         *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2100-PROCURAR-CARRIER.
+           PERFORM 2200-GRAVAR-RESULTADO.
+           PERFORM 1300-LER-RNGELREQ.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR NA TABELA EM MEMORIA O PAR             *
+      *    DDD + PREFIXO SOLICITADO NO REGISTRO DE CONSULTA ATUAL.     *
+      *----------------------------------------------------------------*
+       2100-PROCURAR-CARRIER           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-CARRIER.
+           MOVE ZERO                   TO WRK-POS-CARRIER.
+      *
+           PERFORM 2110-COMPARAR-ITEM-CARRIER
+               VARYING WRK-IDX-CARRIER FROM 1 BY 1
+               UNTIL   WRK-IDX-CARRIER GREATER THAN WRK-QTD-CARRIER
+                    OR WRK-CARRIER-ACHOU.
+      *
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA COMPARAR UM ITEM DA TABELA COM A CHAVE          *
+      *    SOLICITADA (DDD + PREFIXO)                                  *
+      *----------------------------------------------------------------*
+       2110-COMPARAR-ITEM-CARRIER       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (FD-REQ-DDD               EQUAL
+                                   WRK-CAR-DDD(WRK-IDX-CARRIER))
+              AND (FD-REQ-PREFIXO      EQUAL
+                                   WRK-CAR-PREFIXO(WRK-IDX-CARRIER))
+               SET WRK-CARRIER-ACHOU   TO TRUE
+               MOVE WRK-IDX-CARRIER    TO WRK-POS-CARRIER
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O RESULTADO DE UMA CONSULTA EM           *
+      *    RNGELRES, COM A OPERADORA ENCONTRADA OU A INDICACAO DE      *
+      *    CHAVE NAO ENCONTRADA.                                       *
+      *----------------------------------------------------------------*
+       2200-GRAVAR-RESULTADO           SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE FD-REQ-DDD              TO FD-RES-DDD.
+           MOVE FD-REQ-PREFIXO          TO FD-RES-PREFIXO.
+      *
+           IF WRK-CARRIER-ACHOU
+               MOVE WRK-CAR-EOT(WRK-POS-CARRIER)  TO FD-RES-EOT
+               MOVE WRK-CAR-UF(WRK-POS-CARRIER)   TO
+                                         FD-RES-UNIDADE-FEDER
+               MOVE WRK-CAR-INICIAL(WRK-POS-CARRIER) TO
+                                         FD-RES-RANGE-INICIAL
+               MOVE WRK-CAR-FINAL(WRK-POS-CARRIER) TO
+                                         FD-RES-RANGE-FINAL
+               MOVE 'ENCONTRADO'        TO FD-RES-SITUACAO
+               ADD  1                   TO ACU-REG-ENCONTRADOS
+           ELSE
+               MOVE SPACES               TO FD-RES-EOT
+                                            FD-RES-UNIDADE-FEDER
+               MOVE ZERO                 TO FD-RES-RANGE-INICIAL
+                                            FD-RES-RANGE-FINAL
+               MOVE 'NAO ENCONTRADO'     TO FD-RES-SITUACAO
+               ADD  1                    TO ACU-REG-NAO-ENCONTRADOS
+           END-IF.
+      *
+           WRITE FD-REG-RNGELRES.
+           MOVE WRK-GRAVACAO            TO WRK-OPERACAO.
+      *
+           PERFORM 1030-TESTAR-FS-RNGELRES.
+      *
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE  RNGELREQ RNGELRES.
+      *
+           MOVE WRK-FECHAMENTO          TO WRK-OPERACAO.
+           PERFORM 1100-TESTAR-FS.
+      *
+           PERFORM 3100-EMITIR-ESTATISTICAS.
+           PERFORM 3200-TERMINAR-PROCESSO.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    EMITIR ESTATISTICAS                                         *
+      *----------------------------------------------------------------*
+       3100-EMITIR-ESTATISTICAS        SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+           DISPLAY '*         ESTATISTICAS DE PROCESSAMENTO          *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* RNGELOOK | I/O | DESC. ARQUIVO | QUANTID.      *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* RNGECORR |  I  | TOTAL REG.    | '
+           ACU-REG-LIDOS-RNGECORR '     *'.
+           DISPLAY '* RNGELREQ |  I  | TOTAL CONSULT.| '
+           ACU-REG-CONSULTADOS '     *'.
+           DISPLAY '* RNGELRES |  O  | ENCONTRADOS   | '
+           ACU-REG-ENCONTRADOS '     *'.
+           DISPLAY '* RNGELRES |  O  | NAO ENCONTR.  | '
+           ACU-REG-NAO-ENCONTRADOS '     *'.
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+      *
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    TERMINAR PROGRAMA                                           *
+      *----------------------------------------------------------------*
+       3200-TERMINAR-PROCESSO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       3200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE VERIFICACAO DE ERROS                              *
+      *----------------------------------------------------------------*
+       9000-PROCESSAR-TIPO-ERRO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 9050-GRAVAR-ERRLOG.
+           MOVE 16                     TO RETURN-CODE.
+           SET WRK-ABENDAR             TO TRUE.
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO NO LOG DE EXCECAO/ABEND (ERRLOG)         *
+      *----------------------------------------------------------------*
+       9050-GRAVAR-ERRLOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ERRLOGCP-PROGRAMA.
+           ACCEPT ERRLOGCP-DATA        FROM DATE YYYYMMDD.
+           ACCEPT ERRLOGCP-HORA        FROM TIME.
+           MOVE WRK-OPERACAO           TO ERRLOGCP-OPERACAO.
+           MOVE WRK-ERRLOG-ARQUIVO     TO ERRLOGCP-ARQUIVO.
+           MOVE WRK-ERRLOG-FS-NUM      TO ERRLOGCP-RETURN-CODE.
+      *
+           OPEN EXTEND ERRLOG.
+           IF (WRK-FS-ERRLOG           EQUAL '35') OR
+              (WRK-FS-ERRLOG           EQUAL '05')
+               OPEN OUTPUT ERRLOG
+           END-IF.
+      *
+           WRITE FD-REG-ERRLOG         FROM ERRLOGCP-REGISTRO.
+           CLOSE ERRLOG.
+      *
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
