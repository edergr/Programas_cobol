@@ -11,6 +11,46 @@
       *----------------------------------------------------------------*
       *    ARQUIVOS....:  DDNAME                      BOOK'S           *
       *                  EDERARQE                    EDERWCPY          *
+      *                  EDERSALD                    EDERSALD          *
+      *                  EDEREXT                     (VIDE ABAIXO)     *
+      *                  EDERCSV                     (VIDE ABAIXO)     *
+      *----------------------------------------------------------------*
+      *    ARQ DESC....: EDERSALD - SALDO FINAL DE CADA CONTA, USADO   *
+      *                             COMO SALDO INICIAL DA PROXIMA      *
+      *                             EXECUCAO E REGRAVADO AO FINAL      *
+      *                  EDEREXT  - EXTRATO IMPRESSO, MESMO CONTEUDO   *
+      *                             EXIBIDO NO SYSOUT                  *
+      *                  EDERCSV  - EXTRATO EM FORMATO CSV, GRAVADO    *
+      *                             SOMENTE QUANDO A VARIAVEL DE       *
+      *                             AMBIENTE EDERCSV_GERAR = 'S'       *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                   *
+      *    DATA       AUTOR    DESCRICAO                               *
+      *    09/08/2026 EGR      CAMINHO DO ARQUIVO EDERARQE PASSOU A    *
+      *                        SER OBTIDO EM TEMPO DE EXECUCAO         *
+      *                        (VARIAVEL DE AMBIENTE), MANTENDO O      *
+      *                        CAMINHO ANTERIOR COMO PADRAO.           *
+      *    09/08/2026 EGR      INCLUIDO SUPORTE A MULTIPLAS CONTAS NO  *
+      *                        MESMO EDERARQE (CAMPO EDERWCPY-E-CONTA),*
+      *                        COM CABECALHO/RODAPE E SALDO REINICIADO *
+      *                        A CADA QUEBRA DE CONTA.                 *
+      *    09/08/2026 EGR      O SALDO INICIAL DE CADA CONTA PASSOU A  *
+      *                        SER O SALDO FINAL DA EXECUCAO ANTERIOR  *
+      *                        (ARQUIVO EDERSALD), EM VEZ DE SEMPRE    *
+      *                        INICIAR ZERADO.                         *
+      *    09/08/2026 EGR      O EXTRATO PASSOU A SER GRAVADO TAMBEM   *
+      *                        NO ARQUIVO EDEREXT, ALEM DO SYSOUT.     *
+      *    09/08/2026 EGR      INCLUIDO MODO OPCIONAL DE EXPORTACAO DO *
+      *                        EXTRATO EM FORMATO CSV (EDERCSV),       *
+      *                        ATIVADO PELA VARIAVEL DE AMBIENTE       *
+      *                        EDERCSV_GERAR = 'S'.                    *
+      *    09/08/2026 EGR      O RODAPE DO EXTRATO PASSOU A EXIBIR OS  *
+      *                        SUBTOTAIS DE DEBITO E CREDITO DA CONTA, *
+      *                        ALEM DO SALDO FINAL.                    *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO ERRLOG (BOOK COMUM     *
+      *                        ERRLOGCP) PARA REGISTRAR TODO ABEND DO  *
+      *                        PROGRAMA, COMPARTILHADO COM OS DEMAIS   *
+      *                        PROGRAMAS DO SISTEMA.                  *
       *================================================================*
        ENVIRONMENT                     DIVISION.
       *================================================================*
@@ -25,9 +65,29 @@
        FILE-CONTROL.
       *
            SELECT EDERARQE             ASSIGN
-           TO 'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\EDERARQE.dat'
-           ORGANISATION IS             LINE SEQUENTIAL
+           TO DYNAMIC                  WRK-PATH-EDERARQE
+           ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-EDERARQE.
+      *
+           SELECT EDERSALD             ASSIGN
+           TO DYNAMIC                  WRK-PATH-EDERSALD
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-EDERSALD.
+      *
+           SELECT EDEREXT              ASSIGN
+           TO DYNAMIC                  WRK-PATH-EDEREXT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-EDEREXT.
+      *
+           SELECT EDERCSV              ASSIGN
+           TO DYNAMIC                  WRK-PATH-EDERCSV
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-EDERCSV.
+      *
+           SELECT ERRLOG               ASSIGN
+           TO DYNAMIC                  WRK-PATH-ERRLOG
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-ERRLOG.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -42,6 +102,41 @@
            BLOCK CONTAINS  0 RECORDS.
       *
        01  FD-REG-EDERARQE             PIC  X(026).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: SALDO FINAL DE CADA CONTA                   *
+      *----------------------------------------------------------------*
+       FD  EDERSALD
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-EDERSALD.
+           05  FD-SALDO-CONTA              PIC  9(004).
+           05  FD-SALDO-SINAL              PIC  X(001).
+           05  FD-SALDO-VALOR              PIC  9(013)V9(002).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: ARQUIVO DE SAIDA: EXTRATO DA CONTA             *
+      *----------------------------------------------------------------*
+       FD  EDEREXT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-EDEREXT              PIC  X(080).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: ARQUIVO DE SAIDA: EXTRATO EM FORMATO CSV       *
+      *----------------------------------------------------------------*
+       FD  EDERCSV
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-EDERCSV               PIC  X(080).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: LOG DE EXCECAO/ABEND COMPARTILHADO (ERRLOGCP)  *
+      *----------------------------------------------------------------*
+       FD  ERRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-ERRLOG                PIC  X(080).
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -56,12 +151,34 @@
            05  ACU-REG-HEADER          PIC  9(009) COMP-3 VALUE ZEROS.
            05  ACU-VALORES             PIC S9(013)V99
                                                    COMP-3 VALUE ZEROS.
+           05  ACU-TOTAL-DEBITO        PIC  9(013)V99
+                                                   COMP-3 VALUE ZEROS.
+           05  ACU-TOTAL-CREDITO       PIC  9(013)V99
+                                                   COMP-3 VALUE ZEROS.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** AREA PARA CHAVES DE QUEBRA ***'.
       *----------------------------------------------------------------*
        01  WRK-CHAVES.
            05  WRK-MES-ANTERIOR        PIC  9(002)        VALUE ZEROS.
+           05  WRK-CONTA-ANTERIOR      PIC  9(004)        VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(060) VALUE
+           '*** AREA DE CONTROLE DO SALDO ANTERIOR (EDERSALD) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-SALDO.
+           05  WRK-QTD-SALDO            PIC  9(004) COMP VALUE ZERO.
+           05  WRK-TAB-SALDO-ITEM       OCCURS 1000 TIMES.
+               10  WRK-SLD-CONTA        PIC  9(004).
+               10  WRK-SLD-VALOR        PIC S9(013)V99 COMP-3.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-SALDO.
+           05  WRK-IDX-SALDO            PIC  9(004) COMP VALUE ZERO.
+           05  WRK-POS-SALDO            PIC  9(004) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-SALDO     PIC  X(001) VALUE SPACES.
+               88  WRK-SALDO-ACHOU                  VALUE 'S'.
+           05  WRK-SLD-VALOR-POS        PIC  9(013)V99 COMP-3
+                                                        VALUE ZERO.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '* AREA DE TESTE DE FILE-STATUS *'.
@@ -78,11 +195,45 @@
        01  WRK-CAMPOS-AUXILIARES.
            05  WRK-PROGRAMA            PIC  X(008) VALUE 'EDER0001'.
            05  WRK-FS-EDERARQE         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-EDERSALD         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-EDEREXT          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-EDERCSV          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-ERRLOG           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-ARQUIVO      PIC  X(008) VALUE SPACES.
+           05  WRK-ERRLOG-FS           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-FS-NUM       REDEFINES WRK-ERRLOG-FS
+                                       PIC  9(002).
            05  WRK-MASCARA             PIC  Z.ZZZ.ZZZ.ZZ9,99.
            05  WRK-SINAL               PIC  X(001) VALUE SPACES.
            05  WRK-MES-EXTRATO         PIC  X(009) VALUE SPACES.
            05  WRK-FLAG-ABEND          PIC  X(001) VALUE SPACES.
                88  WRK-ABENDAR                     VALUE 'S'.
+           05  WRK-FLAG-PRIMEIRA-CONTA PIC  X(001) VALUE 'S'.
+               88  WRK-PRIMEIRA-CONTA              VALUE 'S'.
+           05  WRK-FLAG-GERAR-CSV      PIC  X(001) VALUE 'N'.
+               88  WRK-GERAR-CSV                   VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DOS CAMINHOS DE ARQUIVO EM RUNTIME ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMINHOS-ARQUIVO.
+           05  WRK-PATH-EDERARQE        PIC  X(100) VALUE
+           'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\EDERARQE.dat'.
+           05  WRK-PATH-EDERSALD        PIC  X(100) VALUE
+           'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\EDERSALD.dat'.
+           05  WRK-PATH-EDEREXT         PIC  X(100) VALUE
+           'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\EDEREXT.dat'.
+           05  WRK-PATH-EDERCSV         PIC  X(100) VALUE
+           'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\EDERCSV.dat'.
+           05  WRK-PATH-ERRLOG          PIC  X(100) VALUE
+           'C:\Users\e3084\Desktop\SPARK\Cobol\EDER0001\ERRLOG.dat'.
+           05  WRK-ENV-VALOR            PIC  X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA PARA MONTAGEM DO ARQUIVO DE EXTRATO ***'.
+      *----------------------------------------------------------------*
+       01  WRK-LINHA-EXTRATO           PIC  X(080) VALUE SPACES.
+       01  WRK-LINHA-CSV               PIC  X(080) VALUE SPACES.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** AREA PARA TRATAMENTO DE DATAS ***'.
@@ -101,6 +252,12 @@
       *----------------------------------------------------------------*
        01  WRK-AREA-EDERWCPY.
            COPY EDERWCPY.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO LOG DE EXCECAO/ABEND (ERRLOG) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-ERRLOG.
+           COPY ERRLOGCP.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** EDER0001 - FIM DA AREA DE WORKING ***'.
@@ -114,7 +271,6 @@
       *
            PERFORM 1000-INICIALIZAR.
            PERFORM 1200-VERIFICAR-VAZIO.
-           PERFORM 1300-LER-EDERARQE.
            PERFORM 2000-PROCESSAR      UNTIL WRK-FS-EDERARQE EQUAL '10'.
            PERFORM 3000-FINALIZAR.
       *
@@ -125,15 +281,195 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR                SECTION.
       *----------------------------------------------------------------*
+      *
+           PERFORM 1005-OBTER-CAMINHOS.
+           PERFORM 1010-CARREGAR-SALDOS.
       *
            OPEN INPUT EDERARQE.
            MOVE WRK-ABERTURA           TO WRK-OPERACAO.
       *
            PERFORM 1100-TESTAR-FS-EDERARQE.
+      *
+           OPEN OUTPUT EDEREXT.
+           PERFORM 1040-TESTAR-FS-EDEREXT.
+      *
+           IF WRK-GERAR-CSV
+               OPEN OUTPUT EDERCSV
+               PERFORM 1050-TESTAR-FS-EDERCSV
+               MOVE 'CONTA;DATA;TIPO;VALOR' TO WRK-LINHA-CSV
+               PERFORM 1060-GRAVAR-LINHA-CSV
+           END-IF.
       *
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER OS CAMINHOS DE ARQUIVO EM TEMPO DE        *
+      *    EXECUCAO, VIA VARIAVEIS DE AMBIENTE (SE OMITIDAS, FICA      *
+      *    MANTIDO O CAMINHO PADRAO).                                  *
+      *----------------------------------------------------------------*
+       1005-OBTER-CAMINHOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'EDERARQE_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-EDERARQE
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'EDERSALD_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-EDERSALD
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'EDEREXT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-EDEREXT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'EDERCSV_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-EDERCSV
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'EDERCSV_GERAR'.
+           IF (WRK-ENV-VALOR(1:1)      EQUAL 'S')
+               MOVE 'S'                TO WRK-FLAG-GERAR-CSV
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ERRLOG_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ERRLOG
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1005-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CARREGAR EM MEMORIA O SALDO FINAL DE CADA CONTA *
+      *    GRAVADO NA EXECUCAO ANTERIOR (EDERSALD), USADO COMO SALDO   *
+      *    INICIAL DE CADA CONTA NESTA EXECUCAO. SE O ARQUIVO NAO      *
+      *    EXISTIR (1A EXECUCAO) A TABELA FICA VAZIA E TODAS AS CONTAS *
+      *    INICIAM COM SALDO ZERADO.                                  *
+      *----------------------------------------------------------------*
+       1010-CARREGAR-SALDOS            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO WRK-QTD-SALDO.
+      *
+           OPEN INPUT EDERSALD.
+           PERFORM 1020-TESTAR-FS-EDERSALD.
+      *
+           IF (WRK-FS-EDERSALD         EQUAL '00')
+               PERFORM 1030-LER-SALDO-ANTERIOR
+                   VARYING WRK-IDX-SALDO FROM 1 BY 1
+                   UNTIL   WRK-FS-EDERSALD EQUAL '10'
+               CLOSE EDERSALD
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO EDERSALD. O FS    *
+      *    '35' (ARQUIVO INEXISTENTE) E TOLERADO: SIGNIFICA 1A EXEC.   *
+      *----------------------------------------------------------------*
+       1020-TESTAR-FS-EDERSALD         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-EDERSALD         NOT EQUAL '00') AND
+              (WRK-FS-EDERSALD         NOT EQUAL '35')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO AO ABRIR O ARQUIVO       *'
+               DISPLAY '*              EDERSALD               *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-EDERSALD
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'EDERSALD'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-EDERSALD  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1020-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO EDERSALD E CARREGAR NA       *
+      *    TABELA EM MEMORIA                                           *
+      *----------------------------------------------------------------*
+       1030-LER-SALDO-ANTERIOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ EDERSALD.
+      *
+           IF (WRK-FS-EDERSALD         EQUAL '00') AND
+              (WRK-QTD-SALDO           LESS THAN 1000)
+               ADD  1                  TO WRK-QTD-SALDO
+               MOVE FD-SALDO-CONTA     TO
+                                  WRK-SLD-CONTA(WRK-QTD-SALDO)
+               MOVE FD-SALDO-VALOR     TO
+                                  WRK-SLD-VALOR(WRK-QTD-SALDO)
+               IF (FD-SALDO-SINAL      EQUAL '-')
+                   MULTIPLY -1         BY WRK-SLD-VALOR(WRK-QTD-SALDO)
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO EDEREXT           *
+      *----------------------------------------------------------------*
+       1040-TESTAR-FS-EDEREXT          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-EDEREXT          NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*       ERRO DE E/S NO ARQUIVO       *'
+               DISPLAY '*              EDEREXT               *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-EDEREXT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'EDEREXT'     TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-EDEREXT   TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1040-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO EDERCSV           *
+      *----------------------------------------------------------------*
+       1050-TESTAR-FS-EDERCSV          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-EDERCSV          NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*       ERRO DE E/S NO ARQUIVO       *'
+               DISPLAY '*              EDERCSV               *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-EDERCSV
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'EDERCSV'     TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-EDERCSV   TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UMA LINHA NO ARQUIVO EDERCSV (EXTRATO EM *
+      *    FORMATO CSV), SOMENTE QUANDO O MODO CSV ESTIVER ATIVO.      *
+      *----------------------------------------------------------------*
+       1060-GRAVAR-LINHA-CSV           SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-EDERCSV        FROM WRK-LINHA-CSV.
+           PERFORM 1050-TESTAR-FS-EDERCSV.
+      *
+      *----------------------------------------------------------------*
+       1060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO EDERARQE          *
       *----------------------------------------------------------------*
        1100-TESTAR-FS-EDERARQE         SECTION.
@@ -146,6 +482,8 @@
                DISPLAY '*          FILE STATUS = ' WRK-FS-EDERARQE
                                                  '          *'
                DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'EDERARQE'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-EDERARQE  TO WRK-ERRLOG-FS
                PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
@@ -168,15 +506,77 @@
                DISPLAY '*                                    *'
                DISPLAY '************** ' WRK-PROGRAMA ' **************'
            ELSE
-               ADD 1                   TO ACU-REG-HEADER
-               IF (ACU-REG-LIDOS       EQUAL 1)
-                   PERFORM 2100-IMPRIMIR-CABECALHO
-               END-IF
+               PERFORM 1250-VERIFICA-QUEBRA-CONTA
            END-IF.
       *
       *----------------------------------------------------------------*
        1200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SE O REGISTRO PERTENCE A UMA CONTA    *
+      *    DIFERENTE DA ULTIMA PROCESSADA, IMPRIMINDO O RODAPE DA      *
+      *    CONTA ANTERIOR (SE HOUVER), REINICIANDO O SALDO E AS        *
+      *    CHAVES DE QUEBRA DE MES, E IMPRIMINDO O CABECALHO DA NOVA   *
+      *    CONTA.                                                      *
+      *----------------------------------------------------------------*
+       1250-VERIFICA-QUEBRA-CONTA      SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (EDERWCPY-E-CONTA        NOT EQUAL WRK-CONTA-ANTERIOR)
+              OR WRK-PRIMEIRA-CONTA
+               IF NOT WRK-PRIMEIRA-CONTA
+                   PERFORM 2400-IMPRIMIR-EXTRATO
+               END-IF
+               PERFORM 1260-OBTER-SALDO-INICIAL
+               MOVE ZERO               TO WRK-MES-ANTERIOR
+               MOVE EDERWCPY-E-CONTA   TO WRK-CONTA-ANTERIOR
+               MOVE 'N'                TO WRK-FLAG-PRIMEIRA-CONTA
+               ADD  1                  TO ACU-REG-HEADER
+               PERFORM 2100-IMPRIMIR-CABECALHO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER O SALDO INICIAL DA CONTA QUE ESTA         *
+      *    COMECANDO A SER PROCESSADA, A PARTIR DO SALDO FINAL DA      *
+      *    EXECUCAO ANTERIOR (WRK-TAB-SALDO). SE A CONTA NAO CONSTAR   *
+      *    DA TABELA (1A MOVIMENTACAO DELA), O SALDO INICIAL E ZERO.   *
+      *----------------------------------------------------------------*
+       1260-OBTER-SALDO-INICIAL        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-SALDO.
+           MOVE ZERO                   TO WRK-POS-SALDO.
+           MOVE ZERO                   TO ACU-VALORES.
+           MOVE ZERO                   TO ACU-TOTAL-DEBITO.
+           MOVE ZERO                   TO ACU-TOTAL-CREDITO.
+      *
+           PERFORM 1270-PROCURAR-SALDO
+               VARYING WRK-IDX-SALDO   FROM 1 BY 1
+               UNTIL   WRK-IDX-SALDO GREATER THAN WRK-QTD-SALDO
+                    OR WRK-SALDO-ACHOU.
+      *
+           IF WRK-SALDO-ACHOU
+               MOVE WRK-SLD-VALOR(WRK-POS-SALDO) TO ACU-VALORES
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1260-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR A CONTA NA TABELA DE SALDOS            *
+      *----------------------------------------------------------------*
+       1270-PROCURAR-SALDO             SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (EDERWCPY-E-CONTA        EQUAL
+                                   WRK-SLD-CONTA(WRK-IDX-SALDO))
+               SET WRK-SALDO-ACHOU     TO TRUE
+               MOVE WRK-IDX-SALDO      TO WRK-POS-SALDO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1270-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    LER ARQUIVO DE ENTRADA EDERARQE                             *
       *----------------------------------------------------------------*
        1300-LER-EDERARQE               SECTION.
@@ -216,6 +616,7 @@
        2000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 1250-VERIFICA-QUEBRA-CONTA.
            PERFORM 1400-VERIFICA-QUEBRA-MES.
            PERFORM 2200-GERAR-EXTRATO.
            PERFORM 2300-CALCULAR-EXTRATO.
@@ -224,16 +625,46 @@
       *----------------------------------------------------------------*
        2000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR NO EDEREXT A LINHA MONTADA EM            *
+      *    WRK-LINHA-EXTRATO, JA EXIBIDA NO SYSOUT VIA DISPLAY.        *
+      *----------------------------------------------------------------*
+       2050-GRAVAR-LINHA-EXTRATO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-EDEREXT        FROM WRK-LINHA-EXTRATO.
+           PERFORM 1040-TESTAR-FS-EDEREXT.
+      *
+      *----------------------------------------------------------------*
+       2050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA DE IMPRESSAO DO CABECALHO                            *
       *----------------------------------------------------------------*
        2100-IMPRIMIR-CABECALHO         SECTION.
       *----------------------------------------------------------------*
       *
            DISPLAY '**************************************************'.
-           DISPLAY '* EXTRATO ' EDERWCPY-H-OBJETICO-ARQUIVO
-                   '              *'.
+           DISPLAY '* EXTRATO DA CONTA ' EDERWCPY-E-CONTA
+                   '                            *'.
            DISPLAY '* ---------------------------------------------- *'.
            DISPLAY '* DATA       | MOVIMENTACAO | VALOR DA TRANSACAO *'.
+      *
+           MOVE '**************************************************'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* EXTRATO DA CONTA ' EDERWCPY-E-CONTA
+                  '                            *' DELIMITED BY SIZE
+                  INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE '* ---------------------------------------------- *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE '* DATA       | MOVIMENTACAO | VALOR DA TRANSACAO *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
       *
       *----------------------------------------------------------------*
        2100-99-FIM.                    EXIT.
@@ -255,6 +686,23 @@
            DISPLAY '* ' EDERWCPY-E-DATA-MOVIMENTACAO '   '
            EDERWCPY-E-TIPO-MOVIMENTACAO '              '
            WRK-MASCARA ' ' WRK-SINAL ' *'.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* ' EDERWCPY-E-DATA-MOVIMENTACAO '   '
+                  EDERWCPY-E-TIPO-MOVIMENTACAO '              '
+                  WRK-MASCARA ' ' WRK-SINAL ' *' DELIMITED BY SIZE
+                  INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           IF WRK-GERAR-CSV
+               MOVE SPACES             TO WRK-LINHA-CSV
+               STRING EDERWCPY-E-CONTA ';'
+                      EDERWCPY-E-DATA-MOVIMENTACAO ';'
+                      EDERWCPY-E-TIPO-MOVIMENTACAO ';'
+                      WRK-SINAL WRK-MASCARA DELIMITED BY SIZE
+                      INTO WRK-LINHA-CSV
+               PERFORM 1060-GRAVAR-LINHA-CSV
+           END-IF.
       *
       *----------------------------------------------------------------*
        2200-99-FIM.                    EXIT.
@@ -267,9 +715,13 @@
            IF (EDERWCPY-E-TIPO-MOVIMENTACAO EQUAL 'D')
                SUBTRACT EDERWCPY-E-VALOR-MOVIMENTACAO
                                        FROM ACU-VALORES
+               ADD EDERWCPY-E-VALOR-MOVIMENTACAO
+                                       TO ACU-TOTAL-DEBITO
            ELSE
                ADD EDERWCPY-E-VALOR-MOVIMENTACAO
                                        TO ACU-VALORES
+               ADD EDERWCPY-E-VALOR-MOVIMENTACAO
+                                       TO ACU-TOTAL-CREDITO
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -279,6 +731,46 @@
       *----------------------------------------------------------------*
        2400-IMPRIMIR-EXTRATO           SECTION.
       *----------------------------------------------------------------*
+      *
+           MOVE ACU-TOTAL-DEBITO        TO WRK-MASCARA.
+           DISPLAY '* ---------------------------------------------- *'.
+           DISPLAY '* TOTAL DE DEBITOS            ' WRK-MASCARA
+           '   *'.
+      *
+           MOVE '* ---------------------------------------------- *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* TOTAL DE DEBITOS            ' WRK-MASCARA
+                  '   *' DELIMITED BY SIZE
+                  INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE ACU-TOTAL-CREDITO       TO WRK-MASCARA.
+           DISPLAY '* TOTAL DE CREDITOS           ' WRK-MASCARA
+           '   *'.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* TOTAL DE CREDITOS           ' WRK-MASCARA
+                  '   *' DELIMITED BY SIZE
+                  INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           IF WRK-GERAR-CSV
+               MOVE ACU-TOTAL-DEBITO   TO WRK-MASCARA
+               MOVE SPACES             TO WRK-LINHA-CSV
+               STRING WRK-CONTA-ANTERIOR ';;TOTAL DEBITO;'
+                      WRK-MASCARA      DELIMITED BY SIZE
+                      INTO WRK-LINHA-CSV
+               PERFORM 1060-GRAVAR-LINHA-CSV
+               MOVE ACU-TOTAL-CREDITO  TO WRK-MASCARA
+               MOVE SPACES             TO WRK-LINHA-CSV
+               STRING WRK-CONTA-ANTERIOR ';;TOTAL CREDITO;'
+                      WRK-MASCARA      DELIMITED BY SIZE
+                      INTO WRK-LINHA-CSV
+               PERFORM 1060-GRAVAR-LINHA-CSV
+           END-IF.
       *
            MOVE ACU-VALORES            TO WRK-MASCARA
            IF  (ACU-VALORES            GREATER THAN 0)
@@ -293,10 +785,83 @@
            DISPLAY '**************************************************'.
            DISPLAY ' '.
            DISPLAY ' '.
+      *
+           MOVE '* ---------------------------------------------- *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* SALDO FINAL                 ' WRK-MASCARA
+                  ' ' WRK-SINAL ' *' DELIMITED BY SIZE
+                  INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE '**************************************************'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           IF WRK-GERAR-CSV
+               MOVE SPACES             TO WRK-LINHA-CSV
+               STRING WRK-CONTA-ANTERIOR ';;SALDO;'
+                      WRK-SINAL WRK-MASCARA DELIMITED BY SIZE
+                      INTO WRK-LINHA-CSV
+               PERFORM 1060-GRAVAR-LINHA-CSV
+           END-IF.
+      *
+           PERFORM 2450-ATUALIZAR-SALDO.
       *
       *----------------------------------------------------------------*
        2400-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GUARDAR NA TABELA DE SALDOS O SALDO FINAL DA    *
+      *    CONTA QUE ACABOU DE SER IMPRESSA, PARA SER GRAVADO NO       *
+      *    EDERSALD AO FINAL DO PROCESSAMENTO.                         *
+      *----------------------------------------------------------------*
+       2450-ATUALIZAR-SALDO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-SALDO.
+           MOVE ZERO                   TO WRK-POS-SALDO.
+      *
+           PERFORM 2460-PROCURAR-SALDO-ATUAL
+               VARYING WRK-IDX-SALDO   FROM 1 BY 1
+               UNTIL   WRK-IDX-SALDO GREATER THAN WRK-QTD-SALDO
+                    OR WRK-SALDO-ACHOU.
+      *
+           IF (NOT WRK-SALDO-ACHOU)    AND
+              (WRK-QTD-SALDO           LESS THAN 1000)
+               ADD  1                  TO WRK-QTD-SALDO
+               MOVE WRK-QTD-SALDO      TO WRK-POS-SALDO
+               MOVE WRK-CONTA-ANTERIOR TO
+                                   WRK-SLD-CONTA(WRK-POS-SALDO)
+           END-IF.
+      *
+           IF (WRK-POS-SALDO           GREATER THAN ZERO)
+               MOVE ACU-VALORES        TO WRK-SLD-VALOR(WRK-POS-SALDO)
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2450-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR NA TABELA DE SALDOS A CONTA QUE ACABOU *
+      *    DE SER IMPRESSA (WRK-CONTA-ANTERIOR)                        *
+      *----------------------------------------------------------------*
+       2460-PROCURAR-SALDO-ATUAL       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-CONTA-ANTERIOR      EQUAL
+                                   WRK-SLD-CONTA(WRK-IDX-SALDO))
+               SET WRK-SALDO-ACHOU     TO TRUE
+               MOVE WRK-IDX-SALDO      TO WRK-POS-SALDO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2460-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA VERIFICAR QUAL EH O MES CORRENTE                *
       *----------------------------------------------------------------*
        2500-VERIFICAR-MES              SECTION.
@@ -341,6 +906,20 @@
            DISPLAY '* ' WRK-MES-EXTRATO
            '                                      *'.
            DISPLAY '*                                                *'.
+      *
+           MOVE '* ---------------------------------------------- *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE SPACES                 TO WRK-LINHA-EXTRATO.
+           STRING '* ' WRK-MES-EXTRATO
+                  '                                      *'
+                  DELIMITED BY SIZE INTO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
+      *
+           MOVE '*                                                *'
+                                       TO WRK-LINHA-EXTRATO.
+           PERFORM 2050-GRAVAR-LINHA-EXTRATO.
       *
       *----------------------------------------------------------------*
        2600-99-FIM.                    EXIT.
@@ -355,13 +934,65 @@
            MOVE WRK-FECHAMENTO         TO WRK-OPERACAO.
       *
            PERFORM 1100-TESTAR-FS-EDERARQE.
-           PERFORM 2400-IMPRIMIR-EXTRATO.
+           IF NOT WRK-PRIMEIRA-CONTA
+               PERFORM 2400-IMPRIMIR-EXTRATO
+           END-IF.
+      *
+           CLOSE  EDEREXT.
+           PERFORM 1040-TESTAR-FS-EDEREXT.
+      *
+           IF WRK-GERAR-CSV
+               CLOSE EDERCSV
+               PERFORM 1050-TESTAR-FS-EDERCSV
+           END-IF.
+      *
+           PERFORM 3050-GRAVAR-SALDOS.
            PERFORM 3100-EMITIR-ESTATISTICAS.
            PERFORM 3200-TERMINAR-PROCESSO.
       *
       *----------------------------------------------------------------*
        3000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA REGRAVAR O EDERSALD COM O SALDO FINAL DE TODAS  *
+      *    AS CONTAS DESTA EXECUCAO, SERVINDO DE SALDO INICIAL PARA A  *
+      *    PROXIMA EXECUCAO.                                           *
+      *----------------------------------------------------------------*
+       3050-GRAVAR-SALDOS              SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN OUTPUT EDERSALD.
+           PERFORM 1020-TESTAR-FS-EDERSALD.
+      *
+           PERFORM 3055-GRAVAR-SALDO-ITEM
+               VARYING WRK-IDX-SALDO   FROM 1 BY 1
+               UNTIL   WRK-IDX-SALDO GREATER THAN WRK-QTD-SALDO.
+      *
+           CLOSE EDERSALD.
+      *
+      *----------------------------------------------------------------*
+       3050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM ITEM DA TABELA DE SALDOS NO EDERSALD  *
+      *----------------------------------------------------------------*
+       3055-GRAVAR-SALDO-ITEM          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-SLD-CONTA(WRK-IDX-SALDO) TO FD-SALDO-CONTA.
+      *
+           IF (WRK-SLD-VALOR(WRK-IDX-SALDO) LESS THAN ZERO)
+               MOVE '-'                TO FD-SALDO-SINAL
+               MULTIPLY WRK-SLD-VALOR(WRK-IDX-SALDO) BY -1
+                   GIVING WRK-SLD-VALOR-POS
+           ELSE
+               MOVE '+'                TO FD-SALDO-SINAL
+               MOVE WRK-SLD-VALOR(WRK-IDX-SALDO) TO WRK-SLD-VALOR-POS
+           END-IF.
+      *
+           MOVE WRK-SLD-VALOR-POS      TO FD-SALDO-VALOR.
+      *
+           WRITE FD-REG-EDERSALD.
+           PERFORM 1020-TESTAR-FS-EDERSALD.
+      *----------------------------------------------------------------*
       *    EMITIR ESTATISTICAS                                         *
       *----------------------------------------------------------------*
        3100-EMITIR-ESTATISTICAS        SECTION.
@@ -396,6 +1027,7 @@
        9000-PROCESSAR-TIPO-ERRO        SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 9050-GRAVAR-ERRLOG
            MOVE 16                     TO RETURN-CODE
            SET WRK-ABENDAR             TO TRUE
            GOBACK.
@@ -403,3 +1035,27 @@
       *----------------------------------------------------------------*
        9000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO NO LOG DE EXCECAO/ABEND (ERRLOG)         *
+      *----------------------------------------------------------------*
+       9050-GRAVAR-ERRLOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ERRLOGCP-PROGRAMA
+           ACCEPT ERRLOGCP-DATA        FROM DATE YYYYMMDD
+           ACCEPT ERRLOGCP-HORA        FROM TIME
+           MOVE WRK-OPERACAO           TO ERRLOGCP-OPERACAO
+           MOVE WRK-ERRLOG-ARQUIVO     TO ERRLOGCP-ARQUIVO
+           MOVE WRK-ERRLOG-FS-NUM      TO ERRLOGCP-RETURN-CODE
+      *
+           OPEN EXTEND ERRLOG
+           IF (WRK-FS-ERRLOG           EQUAL '35') OR
+              (WRK-FS-ERRLOG           EQUAL '05')
+               OPEN OUTPUT ERRLOG
+           END-IF
+      *
+           WRITE FD-REG-ERRLOG         FROM ERRLOGCP-REGISTRO
+           CLOSE ERRLOG.
+      *
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
