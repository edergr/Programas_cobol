@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    NOME BOOK..:  EDERWCPY                                      *
+      *    DESCRICAO..:  LAYOUT DO ARQUIVO DE MOVIMENTACOES DE CONTA   *
+      *                  (EDERARQE) USADO PELO EXTRATO (EDER0001)      *
+      *    DATA.......:  14/10/2021                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      *    TAMANHO....:  26                                            *
+      ******************************************************************
+      *                                                                *
+       05  EDERWCPY-REGISTRO.
+           10  EDERWCPY-E-DATA-MOVIMENTACAO     PIC X(10).
+           10  EDERWCPY-E-TIPO-MOVIMENTACAO     PIC X(01).
+           10  EDERWCPY-E-VALOR-MOVIMENTACAO    PIC 9(09)V9(02).
+           10  EDERWCPY-E-CONTA                 PIC 9(04).
+      *                                                                *
+       05  EDERWCPY-H-REGISTRO  REDEFINES       EDERWCPY-REGISTRO.
+           10  EDERWCPY-H-OBJETICO-ARQUIVO      PIC X(26).
+      *                                                                *
+      ******************************************************************
