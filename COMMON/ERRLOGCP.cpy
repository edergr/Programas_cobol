@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    NOME BOOK..:  ERRLOGCP                                      *
+      *    DESCRICAO..:  LAYOUT DO REGISTRO DO LOG DE EXCECAO/ABEND    *
+      *                  (ARQUIVO ERRLOG), COMPARTILHADO POR TODOS OS  *
+      *                  PROGRAMAS DO SISTEMA.                         *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      *    TAMANHO....:  80                                            *
+      ******************************************************************
+      *                                                                *
+       05  ERRLOGCP-REGISTRO.
+           10  ERRLOGCP-PROGRAMA          PIC X(008).
+           10  ERRLOGCP-DATA              PIC 9(008).
+           10  ERRLOGCP-HORA              PIC 9(008).
+           10  ERRLOGCP-OPERACAO          PIC X(009).
+           10  ERRLOGCP-ARQUIVO           PIC X(008).
+           10  ERRLOGCP-RETURN-CODE       PIC 9(004).
+           10  FILLER                     PIC X(035).
+      *                                                                *
+      ******************************************************************
