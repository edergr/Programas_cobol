@@ -0,0 +1,97 @@
+//CADRNGXT JOB (ACCT01),'CADASTRO/RANGE/EXTRATO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOB........:  CADRNGXT                                       *
+//*  DESCRICAO..:  ENCADEIA OS TRES PROGRAMAS DO LOTE NOTURNO DE  *
+//*                CADASTRO DE RANGES (CADUP001), DE MOBILIDADE   *
+//*                (RANGEMOB) E DE EXTRATO DE CONTA (EDER0001).   *
+//*  DATA.......:  09/08/2026                                     *
+//*  AUTOR......:  EDER GUIMARAES RODRIGUES                       *
+//*--------------------------------------------------------------*
+//*  HISTORICO DE ALTERACOES:                                     *
+//*  DATA       AUTOR    DESCRICAO                                *
+//*  09/08/2026 EGR      JOB STREAM INICIAL, ENCADEANDO CADUP001, *
+//*                      RANGEMOB E EDER0001 COM CONTROLE DE      *
+//*                      CONDITION CODE ENTRE OS STEPS.            *
+//*--------------------------------------------------------------*
+//*  CADA STEP SO E EXECUTADO SE TODOS OS STEPS ANTERIORES QUE    *
+//*  ELE DEPENDE TERMINARAM COM RETURN CODE MENOR QUE 8 (OS       *
+//*  PROGRAMAS SINALIZAM ABEND/ERRO DE ARQUIVO COM RETURN-CODE    *
+//*  16, VIA 9000-PROCESSAR-TIPO-ERRO). UM STEP E BYPASSADO       *
+//*  QUANDO O RETURN CODE DE UM STEP DO QUAL ELE DEPENDE FOR      *
+//*  MAIOR OU IGUAL A 8 (COND=(8,GE,stepname)). OS CAMINHOS DE    *
+//*  ARQUIVO SAO REPASSADOS VIA ENVAR, NO MESMO PADRAO DAS        *
+//*  VARIAVEIS DE AMBIENTE *_PATH JA SUPORTADAS POR CADA          *
+//*  PROGRAMA.                                                     *
+//*--------------------------------------------------------------*
+//*  QTDESP: QUANTIDADE ESPERADA DE REGISTROS NO CADUPENT DESTA   *
+//*  CARGA, PARA O BATIMENTO DE TOTAIS DO CADUP001. FICA          *
+//*  EM BRANCO POR PADRAO (BATIMENTO DESLIGADO); A OPERACAO       *
+//*  SOBRESCREVE VIA OVERRIDE DE JCL NA SUBMISSAO QUANDO A         *
+//*  QUANTIDADE FOR CONHECIDA DE ANTEMAO.                          *
+//*--------------------------------------------------------------*
+//         SET      QTDESP=
+//*
+//*--------------------------------------------------------------*
+//*  QTDRESP: QUANTIDADE ESPERADA DE REGISTROS NO ARQRANGE DESTA  *
+//*  CARGA, PARA O BATIMENTO DE TOTAIS DO RANGEMOB. FICA          *
+//*  EM BRANCO POR PADRAO (BATIMENTO DESLIGADO); A OPERACAO       *
+//*  SOBRESCREVE VIA OVERRIDE DE JCL NA SUBMISSAO QUANDO A         *
+//*  QUANTIDADE FOR CONHECIDA DE ANTEMAO.                          *
+//*--------------------------------------------------------------*
+//         SET      QTDRESP=
+//*
+//*--------------------------------------------------------------*
+//*  STEP010 - CADUP001: CARGA DO CADUPENT, GERACAO DE CADUPCOR/  *
+//*            CADUPHIS/CADUPREJ/CADUPFUT/CADUPDUP/CADUPPRT       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CADUP001,
+//             PARM='ENVAR("CADUPENT_PATH=/prod/cadup001/CADUPENT.dat",
+//             "CADUPCOR_PATH=/prod/cadup001/CADUPCOR.dat",
+//             "CADUPHIS_PATH=/prod/cadup001/CADUPHIS.dat",
+//             "CADUPREJ_PATH=/prod/cadup001/CADUPREJ.dat",
+//             "CADUPFUT_PATH=/prod/cadup001/CADUPFUT.dat",
+//             "CADUPCKP_PATH=/prod/cadup001/CADUPCKP.dat",
+//             "CADUPDUP_PATH=/prod/cadup001/CADUPDUP.dat",
+//             "CADUPPRT_PATH=/prod/cadup001/CADUPPRT.dat",
+//             "CADUPANT_PATH=/prod/cadup001/CADUPANT.dat",
+//             "CADUPDELT_PATH=/prod/cadup001/CADUPDELT.dat",
+//             "CADUPDIV_PATH=/prod/cadup001/CADUPDIV.dat",
+//             "CADUPENT_QTD_ESPERADA=&QTDESP",
+//             "ERRLOG_PATH=/prod/comum/ERRLOG.dat")/'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP020 - RANGEMOB: CARGA DO ARQRANGE, GERACAO DE RNGECORR/  *
+//*            RNGEHIST/RNGEDELT/RNGEREJ/RNGEARQ                  *
+//*            SO RODA SE O STEP010 NAO TERMINOU EM ABEND (RC<8)  *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=RANGEMOB,COND=(8,GE,STEP010),
+//             PARM='ENVAR("ARQRANGE_PATH=/prod/rangemob/ARQRANGE.dat",
+//             "RNGECORR_PATH=/prod/rangemob/RNGECORR.dat",
+//             "RNGEHIST_PATH=/prod/rangemob/RNGEHIST.dat",
+//             "RNGEANT_PATH=/prod/rangemob/RNGEANT.dat",
+//             "RNGEDELT_PATH=/prod/rangemob/RNGEDELT.dat",
+//             "RNGEREJ_PATH=/prod/rangemob/RNGEREJ.dat",
+//             "RNGEARQ_PATH=/prod/rangemob/RNGEARQ.dat",
+//             "ARQRANGE_QTD_ESPERADA=&QTDRESP",
+//             "ERRLOG_PATH=/prod/comum/ERRLOG.dat")/'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  STEP030 - EDER0001: EXTRATO DE CONTA (EDERARQE/EDERSALD) E   *
+//*            GERACAO DE EDEREXT/EDERCSV                        *
+//*            SO RODA SE STEP010 E STEP020 NAO ABENDARAM (RC<8)  *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=EDER0001,COND=((8,GE,STEP010),(8,GE,STEP020)),
+//             PARM='ENVAR("EDERARQE_PATH=/prod/eder0001/EDERARQE.dat",
+//             "EDERSALD_PATH=/prod/eder0001/EDERSALD.dat",
+//             "EDEREXT_PATH=/prod/eder0001/EDEREXT.dat",
+//             "EDERCSV_PATH=/prod/eder0001/EDERCSV.dat",
+//             "EDERCSV_GERAR=S",
+//             "ERRLOG_PATH=/prod/comum/ERRLOG.dat")/'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
