@@ -33,4 +33,4 @@
               15 CADPWDAT-DATA-INICIAL                 PIC X(08).
               15 CADPWDAT-DATA-FINAL                   PIC X(08).
       *                                                                *
-      ******************************************************************
\ No newline at end of file
+      ******************************************************************
