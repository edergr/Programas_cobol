@@ -15,12 +15,59 @@
       *                  CADUPCOR                    CADPWDAT          *
       *                  CADUPHIS                    CADPWDAT          *
       *----------------------------------------------------------------*
-      *    ARQ DESC....: CADUPENT - ARQUIVO DE ENTRADA COM TODOS OS    * 
+      *    ARQ DESC....: CADUPENT - ARQUIVO DE ENTRADA COM TODOS OS    *
       *                             DADOS DE RANGES DE OPERADORAS      *
       *                  CADUPCOR - ARQUIVO DE SAIDA APENAS COM REGIS- *
       *                             TROS CORRENTES                     *
       *                  CADUPHIS - ARQUIVO DE SAIDA APENAS COM REGIS- *
       *                             TROS DE HISTORICO                  *
+      *                  CADUPREJ - ARQUIVO DE SAIDA COM OS REGISTROS  *
+      *                             REJEITADOS POR RANGE INVALIDO      *
+      *                  CADUPFUT - ARQUIVO DE SAIDA COM OS RANGES     *
+      *                             AINDA NAO ATIVADOS (DATA FUTURA)   *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                   *
+      *    DATA       AUTOR    DESCRICAO                               *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPREJ PARA REGISTROS*
+      *                        COM RANGE OU DDD INVALIDO NA ENTRADA.   *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPFUT PARA RANGES   *
+      *                        COM DATA-INICIAL AINDA NAO VIGENTE.     *
+      *    09/08/2026 EGR      INCLUIDO RESUMO POR UF/OPERADORA NAS    *
+      *                        ESTATISTICAS DE PROCESSAMENTO.          *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPCKP DE CHECKPOINT *
+      *                        PARA PERMITIR RESTART SEM REPROCESSAR   *
+      *                        TODO O CADUPENT APOS UM ABEND.          *
+      *    09/08/2026 EGR      CAMINHOS DOS ARQUIVOS PASSARAM A SER    *
+      *                        OBTIDOS EM TEMPO DE EXECUCAO (VARIAVEIS *
+      *                        DE AMBIENTE), MANTENDO O CAMINHO        *
+      *                        ANTERIOR COMO PADRAO.                   *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPDUP PARA SINALIZAR *
+      *                        RANGES DUPLICADOS OU SOBREPOSTOS DENTRO  *
+      *                        DE UMA MESMA CARGA DO CADUPENT.          *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPPRT COM O EXTRATO  *
+      *                        DE RANGES PORTADOS (CADPWDAT-PORTADO E   *
+      *                        CADPWDAT-EOT-RECEPTORA).                 *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO ERRLOG (BOOK COMUM     *
+      *                        ERRLOGCP) PARA REGISTRAR TODO ABEND DO  *
+      *                        PROGRAMA, COMPARTILHADO COM OS DEMAIS   *
+      *                        PROGRAMAS DO SISTEMA.                  *
+      *    09/08/2026 EGR      INCLUIDO BATIMENTO DO TOTAL LIDO CONTRA *
+      *                        A QUANTIDADE ESPERADA INFORMADA VIA     *
+      *                        CADUPENT_QTD_ESPERADA.                 *
+      *    09/08/2026 EGR      INCLUIDOS ARQUIVOS CADUPANT E CADUPDELT*
+      *                        PARA GERAR UM EXTRATO "CHANGED-ONLY"   *
+      *                        COM OS RANGES INCLUIDOS/ALTERADOS/     *
+      *                        EXCLUIDOS CONTRA O CADUPCOR ANTERIOR,  *
+      *                        EM VEZ DE SEMPRE REENVIAR O CADUPCOR   *
+      *                        COMPLETO.                              *
+      *    09/08/2026 EGR      INCLUIDA VALIDACAO DE CADPWDAT-DDD     *
+      *                        CONTRA A TABELA DE DDDS VALIDOS DO     *
+      *                        PLANO DE NUMERACAO BRASILEIRO, COM     *
+      *                        REJEICAO PARA CADUPREJ.                *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO CADUPDIV COM O        *
+      *                        RELATORIO DE DIVERGENCIA ENTRE         *
+      *                        CADPWDAT-AREA-LOCAL E CADPWDAT-AREA-   *
+      *                        TARIFADA (ZONA DE COBRANCA).           *
       *================================================================*
        ENVIRONMENT                     DIVISION.
       *================================================================*
@@ -35,19 +82,64 @@
        FILE-CONTROL.
       *
            SELECT CADUPENT             ASSIGN
-           TO '\home\ederrodrigues\Documentos\CADUPENT.dat'
+           TO DYNAMIC                  WRK-PATH-CADUPENT
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-CADUPENT.
       *
            SELECT CADUPCOR             ASSIGN
-           TO '\home\ederrodrigues\Documentos\CADUPCOR.dat'
+           TO DYNAMIC                  WRK-PATH-CADUPCOR
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-CADUPCOR.
       *
            SELECT CADUPHIS             ASSIGN
-           TO '\home\ederrodrigues\Documentos\CADUPHIS.dat'
+           TO DYNAMIC                  WRK-PATH-CADUPHIS
            ORGANIZATION IS             LINE SEQUENTIAL
            FILE STATUS                 IS WRK-FS-CADUPHIS.
+      *
+           SELECT CADUPANT             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPANT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPANT.
+      *
+           SELECT CADUPDELT            ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPDELT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPDELT.
+      *
+           SELECT CADUPREJ             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPREJ
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPREJ.
+      *
+           SELECT CADUPFUT             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPFUT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPFUT.
+      *
+           SELECT CADUPCKP             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPCKP
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPCKP.
+      *
+           SELECT CADUPDUP             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPDUP
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPDUP.
+      *
+           SELECT CADUPPRT             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPPRT
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPPRT.
+      *
+           SELECT CADUPDIV             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPDIV
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPDIV.
+      *
+           SELECT ERRLOG               ASSIGN
+           TO DYNAMIC                  WRK-PATH-ERRLOG
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-ERRLOG.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -74,6 +166,109 @@
            BLOCK CONTAINS  0 RECORDS.
       *
        01  FD-REG-CADUPHIS             PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: CADUPCOR DA EXECUCAO ANTERIOR, BASE PARA O   *
+      *                     RELATORIO DE ALTERACOES (CADUPDELT)        *
+      *----------------------------------------------------------------*
+       FD  CADUPANT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPANT             PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: EXTRATO "CHANGED-ONLY" COM OS RANGES         *
+      *                     CORRENTES INCLUIDOS OU ALTERADOS NESTA      *
+      *                     EXECUCAO, EM VEZ DO CADUPCOR COMPLETO       *
+      *----------------------------------------------------------------*
+       FD  CADUPDELT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPDELT.
+           05  FD-DELT-TIPO-ALTERACAO   PIC  X(010).
+           05  FD-DELT-DDD              PIC  9(002).
+           05  FD-DELT-PREFIXO          PIC  9(005).
+           05  FD-DELT-RANGE-INICIAL    PIC  9(004).
+           05  FD-DELT-RANGE-FINAL      PIC  9(004).
+           05  FD-DELT-EOT              PIC  X(003).
+           05  FD-DELT-UNIDADE-FEDER    PIC  X(002).
+      *----------------------------------------------------------------*
+       FD  CADUPREJ
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPREJ             PIC  X(071).
+      *----------------------------------------------------------------*
+       FD  CADUPFUT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPFUT             PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: ARQUIVO DE CHECKPOINT PARA RESTART          *
+      *----------------------------------------------------------------*
+       FD  CADUPCKP
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPCKP.
+           05  FD-CKP-QTD-LIDOS        PIC  9(009).
+           05  FD-CKP-QTD-CORR         PIC  9(009).
+           05  FD-CKP-QTD-HIST         PIC  9(009).
+           05  FD-CKP-QTD-REJ          PIC  9(009).
+           05  FD-CKP-QTD-FUT          PIC  9(009).
+           05  FD-CKP-QTD-DUP          PIC  9(009).
+           05  FD-CKP-QTD-PRT          PIC  9(009).
+           05  FD-CKP-QTD-INCLUIDO     PIC  9(009).
+           05  FD-CKP-QTD-ALTERADO     PIC  9(009).
+           05  FD-CKP-QTD-EXCLUIDO     PIC  9(009).
+           05  FD-CKP-QTD-DIV          PIC  9(009).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: ARQUIVO DE RANGES DUPLICADOS/SOBREPOSTOS    *
+      *----------------------------------------------------------------*
+       FD  CADUPDUP
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPDUP              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: EXTRATO DE PORTABILIDADE (RANGES PORTADOS)  *
+      *----------------------------------------------------------------*
+       FD  CADUPPRT
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPPRT.
+           05  FD-PRT-DDD               PIC  9(002).
+           05  FD-PRT-PREFIXO           PIC  9(005).
+           05  FD-PRT-RANGE-INICIAL     PIC  9(004).
+           05  FD-PRT-RANGE-FINAL       PIC  9(004).
+           05  FD-PRT-EOT               PIC  X(003).
+           05  FD-PRT-EOT-RECEPTORA     PIC  X(003).
+           05  FD-PRT-UNIDADE-FEDER     PIC  X(002).
+      *----------------------------------------------------------------*
+      *    CONTROLE......: RELATORIO DE DIVERGENCIA DE AREA LOCAL X    *
+      *                     AREA TARIFADA (ZONA DE COBRANCA)           *
+      *----------------------------------------------------------------*
+       FD  CADUPDIV
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPDIV.
+           05  FD-DIV-DDD               PIC  9(002).
+           05  FD-DIV-PREFIXO           PIC  9(005).
+           05  FD-DIV-RANGE-INICIAL     PIC  9(004).
+           05  FD-DIV-RANGE-FINAL       PIC  9(004).
+           05  FD-DIV-AREA-LOCAL        PIC  X(004).
+           05  FD-DIV-AREA-TARIFADA     PIC  X(004).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: LOG DE EXCECAO/ABEND COMPARTILHADO (ERRLOGCP)  *
+      *----------------------------------------------------------------*
+       FD  ERRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-ERRLOG                PIC  X(080).
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -87,6 +282,106 @@
            05  ACU-REG-LIDOS           PIC  9(009) COMP-3 VALUE ZEROS.
            05  ACU-REG-GRAVADOS-CORR   PIC  9(009) COMP-3 VALUE ZEROS.
            05  ACU-REG-GRAVADOS-HIST   PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-REJEITADOS      PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-GRAVADOS-FUT    PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DUPLICADOS      PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-PORTADOS        PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-INCLUIDO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-ALTERADO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DELTA-EXCLUIDO  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DIVERGENTES-AREA PIC 9(009) COMP-3 VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO RESUMO POR UF E OPERADORA ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-RESUMO.
+           05  WRK-QTD-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-TAB-RESUMO-ITEM     OCCURS 200 TIMES.
+               10  WRK-RES-UF          PIC  X(002).
+               10  WRK-RES-EOT         PIC  X(003).
+               10  WRK-RES-QTD-CORR    PIC  9(007) COMP-3 VALUE ZERO.
+               10  WRK-RES-QTD-HIST    PIC  9(007) COMP-3 VALUE ZERO.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-RESUMO.
+           05  WRK-IDX-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-POS-RESUMO          PIC  9(004) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-RESUMO   PIC  X(001) VALUE SPACES.
+               88  WRK-RESUMO-ACHOU                VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DO CADUPCOR ANTERIOR ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-ANTERIOR.
+           05  WRK-QTD-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-TAB-ANTERIOR-ITEM   OCCURS 5000 TIMES.
+               10  WRK-ANT-DDD         PIC  9(002).
+               10  WRK-ANT-PREFIXO     PIC  9(005).
+               10  WRK-ANT-INICIAL     PIC  9(004).
+               10  WRK-ANT-FINAL       PIC  9(004).
+               10  WRK-ANT-EOT         PIC  X(003).
+               10  WRK-ANT-UF          PIC  X(002).
+               10  WRK-ANT-FLAG-CASOU  PIC  X(001).
+                   88  WRK-ANT-CASOU           VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-ANTERIOR.
+           05  WRK-IDX-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-POS-ANTERIOR        PIC  9(005) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-ANTERIOR PIC  X(001) VALUE SPACES.
+               88  WRK-ANTERIOR-ACHOU              VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DOS CAMINHOS DE ARQUIVO EM RUNTIME ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMINHOS-ARQUIVO.
+           05  WRK-PATH-CADUPENT       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPENT.dat'.
+           05  WRK-PATH-CADUPCOR       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPCOR.dat'.
+           05  WRK-PATH-CADUPHIS       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPHIS.dat'.
+           05  WRK-PATH-CADUPANT       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPANT.dat'.
+           05  WRK-PATH-CADUPDELT      PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPDELT.dat'.
+           05  WRK-PATH-CADUPREJ       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPREJ.dat'.
+           05  WRK-PATH-CADUPFUT       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPFUT.dat'.
+           05  WRK-PATH-CADUPCKP       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPCKP.dat'.
+           05  WRK-PATH-CADUPDUP       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPDUP.dat'.
+           05  WRK-PATH-CADUPPRT       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPPRT.dat'.
+           05  WRK-PATH-CADUPDIV       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPDIV.dat'.
+           05  WRK-PATH-ERRLOG         PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\ERRLOG.dat'.
+           05  WRK-ENV-VALOR           PIC  X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CHECKPOINT/RESTART ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CHECKPOINT.
+           05  WRK-CKP-INTERVALO       PIC  9(005) COMP VALUE 500.
+           05  WRK-CKP-QTD-LIDOS       PIC  9(009) VALUE ZEROS.
+           05  WRK-CKP-IDX             PIC  9(009) COMP VALUE ZERO.
+           05  WRK-CKP-QUOCIENTE       PIC  9(009) COMP VALUE ZERO.
+           05  WRK-CKP-RESTO           PIC  9(005) COMP VALUE ZERO.
+           05  WRK-FLAG-RESTART        PIC  X(001) VALUE SPACES.
+               88  WRK-EH-RESTART                  VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DE TOTAIS (BATIMENTO) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-TOTAL.
+           05  WRK-QTD-ESPERADA-X      PIC  X(009) VALUE SPACES.
+           05  WRK-QTD-ESPERADA-NUM    REDEFINES
+               WRK-QTD-ESPERADA-X      PIC  9(009).
+           05  WRK-FLAG-QTD-INFORMADA  PIC  X(001) VALUE SPACES.
+               88  WRK-QTD-INFORMADA               VALUE 'S'.
+           05  WRK-FLAG-QTD-DIVERGENTE PIC  X(001) VALUE SPACES.
+               88  WRK-QTD-DIVERGENTE              VALUE 'S'.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '* AREA DE TESTE DE FILE-STATUS *'.
@@ -106,15 +401,95 @@
            05  WRK-FS-CADUPENT         PIC  X(002) VALUE SPACES.
            05  WRK-FS-CADUPCOR         PIC  X(002) VALUE SPACES.
            05  WRK-FS-CADUPHIS         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPANT         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPDELT        PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPREJ         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPFUT         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPCKP         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPDUP         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPPRT         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-CADUPDIV         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-ERRLOG           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-ARQUIVO      PIC  X(008) VALUE SPACES.
+           05  WRK-ERRLOG-FS           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-FS-NUM       REDEFINES WRK-ERRLOG-FS
+                                       PIC  9(002).
            05  WRK-TIPO-REGISTRO       PIC  X(001) VALUE SPACES.
+           05  WRK-DATA-HOJE           PIC  9(008) VALUE ZEROS.
+           05  WRK-DATA-INICIAL-NUM    PIC  9(008) VALUE ZEROS.
            05  WRK-FLAG-ABEND          PIC  X(001) VALUE SPACES.
                88  WRK-ABENDAR                     VALUE 'S'.
+           05  WRK-FLAG-REJEITADO      PIC  X(001) VALUE SPACES.
+               88  WRK-REGISTRO-REJEITADO          VALUE 'S'.
+           05  WRK-FLAG-DUPLICADO      PIC  X(001) VALUE SPACES.
+               88  WRK-REGISTRO-DUPLICADO          VALUE 'S'.
+           05  WRK-DDD-VALIDAR         PIC  9(002) VALUE ZERO.
+               88  WRK-DDD-VALIDO                  VALUES 11 12 13 14
+                   15 16 17 18 19 21 22 24 27 28 31 32 33 34 35 37 38
+                   41 42 43 44 45 46 47 48 49 51 53 54 55 61 62 63 64
+                   65 66 67 68 69 71 73 74 75 77 79 81 82 83 84 85 86
+                   87 88 89 91 92 93 94 95 96 97 98 99.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DE RANGES DUPLICADOS ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-RANGES.
+           05  WRK-QTD-RANGES          PIC  9(005) COMP VALUE ZERO.
+           05  WRK-TAB-RANGES-ITEM     OCCURS 5000 TIMES.
+               10  WRK-RNG-DDD         PIC  9(002).
+               10  WRK-RNG-PREFIXO     PIC  9(005).
+               10  WRK-RNG-INICIAL     PIC  9(004).
+               10  WRK-RNG-FINAL       PIC  9(004).
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-RANGES.
+           05  WRK-IDX-RANGE           PIC  9(005) COMP VALUE ZERO.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** AREA PARA O BOOK DE ENTRADA E SAIDA ***'.
       *----------------------------------------------------------------*
        01  WRK-AREA-CADPWDAT.
            COPY CADPWDAT.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-CADPWDAT-ANT.
+           COPY CADPWDAT REPLACING
+               ==CADPWDAT-REGISTRO==        BY ==CADPWDAT-ANT-REGISTRO==
+               ==CADPWDAT-DATA==            BY ==CADPWDAT-ANT-DATA==
+               ==CADPWDAT-TIPO-REGISTRO==   BY
+                                     ==CADPWDAT-ANT-TIPO-REGISTRO==
+               ==CADPWDAT-DDD==             BY ==CADPWDAT-ANT-DDD==
+               ==CADPWDAT-PREFIXO==         BY ==CADPWDAT-ANT-PREFIXO==
+               ==CADPWDAT-RANGE-INICIAL==   BY
+                                     ==CADPWDAT-ANT-RANGE-INICIAL==
+               ==CADPWDAT-RANGE-FINAL==     BY
+                                     ==CADPWDAT-ANT-RANGE-FINAL==
+               ==CADPWDAT-EOT-RECEPTORA==   BY
+                                     ==CADPWDAT-ANT-EOT-RECEPTORA==
+               ==CADPWDAT-EOT==             BY ==CADPWDAT-ANT-EOT==
+               ==CADPWDAT-REGIAO==          BY ==CADPWDAT-ANT-REGIAO==
+               ==CADPWDAT-SETOR==           BY ==CADPWDAT-ANT-SETOR==
+               ==CADPWDAT-UNIDADE-FEDERATIVA== BY
+                                     ==CADPWDAT-ANT-UNIDADE-FEDERATIVA==
+               ==CADPWDAT-AREA-LOCAL==      BY
+                                     ==CADPWDAT-ANT-AREA-LOCAL==
+               ==CADPWDAT-AREA-TARIFADA==   BY
+                                     ==CADPWDAT-ANT-AREA-TARIFADA==
+               ==CADPWDAT-LOCALIDADE-ID==   BY
+                                     ==CADPWDAT-ANT-LOCALIDADE-ID==
+               ==CADPWDAT-TIPO-PREFIXO==    BY
+                                     ==CADPWDAT-ANT-TIPO-PREFIXO==
+               ==CADPWDAT-PORTADO==         BY ==CADPWDAT-ANT-PORTADO==
+               ==CADPWDAT-DATA-CADASTRO==   BY
+                                     ==CADPWDAT-ANT-DATA-CADASTRO==
+               ==CADPWDAT-DATA-INICIAL==    BY
+                                     ==CADPWDAT-ANT-DATA-INICIAL==
+               ==CADPWDAT-DATA-FINAL==      BY
+                                     ==CADPWDAT-ANT-DATA-FINAL==.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO LOG DE EXCECAO/ABEND (ERRLOG) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-ERRLOG.
+           COPY ERRLOGCP.
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(050) VALUE
            '*** CADUP001 - FIM DA AREA DE WORKING ***'.
@@ -129,7 +504,6 @@
            PERFORM 1000-INICIALIZAR.
            PERFORM 1100-TESTAR-FS.
            PERFORM 1200-VERIFICAR-VAZIO.
-           PERFORM 1300-LER-CADUPENT.
            PERFORM 2000-PROCESSAR      UNTIL WRK-FS-CADUPENT EQUAL '10'.
            PERFORM 3000-FINALIZAR.
       *
@@ -140,15 +514,287 @@
       *----------------------------------------------------------------*
        1000-INICIALIZAR                SECTION.
       *----------------------------------------------------------------*
+      *
+           PERFORM 1005-OBTER-CAMINHOS.
+           PERFORM 1006-CARREGAR-ANTERIOR.
+           PERFORM 1010-VERIFICAR-CHECKPOINT.
       *
            OPEN INPUT CADUPENT.
-               OUTPUT CADUPCOR CADUPHIS.
       *
            MOVE WRK-ABERTURA           TO WRK-OPERACAO.
+           ACCEPT WRK-DATA-HOJE        FROM DATE YYYYMMDD.
+      *
+           IF WRK-EH-RESTART
+               OPEN EXTEND              CADUPCOR CADUPHIS CADUPREJ
+                                         CADUPFUT CADUPDUP CADUPPRT
+                                         CADUPDELT CADUPDIV
+               PERFORM 1060-PULAR-REGISTRO
+                   VARYING WRK-CKP-IDX FROM 1 BY 1
+                   UNTIL   WRK-CKP-IDX GREATER THAN WRK-CKP-QTD-LIDOS
+           ELSE
+               OPEN OUTPUT              CADUPCOR CADUPHIS CADUPREJ
+                                         CADUPFUT CADUPDUP CADUPPRT
+                                         CADUPDELT CADUPDIV
+           END-IF.
       *
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SE EXISTE CHECKPOINT DE UM RESTART     *
+      *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER OS CAMINHOS DE ARQUIVO EM TEMPO DE        *
+      *    EXECUCAO, VIA VARIAVEIS DE AMBIENTE (SE OMITIDAS, FICA      *
+      *    MANTIDO O CAMINHO PADRAO).                                  *
+      *----------------------------------------------------------------*
+       1005-OBTER-CAMINHOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPENT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPENT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPCOR_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPCOR
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPHIS_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPHIS
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPANT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPANT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR       FROM ENVIRONMENT 'CADUPDELT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPDELT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPREJ_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPREJ
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPFUT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPFUT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPCKP_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPCKP
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPDUP_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPDUP
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPPRT_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPPRT
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'CADUPDIV_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPDIV
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ERRLOG_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ERRLOG
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                           'CADUPENT_QTD_ESPERADA'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR(1:9) TO WRK-QTD-ESPERADA-X
+               IF (WRK-QTD-ESPERADA-X  IS NUMERIC)
+                   SET WRK-QTD-INFORMADA TO TRUE
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1005-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA CARREGAR EM MEMORIA O CADUPCOR DA EXECUCAO       *
+      *    ANTERIOR (CADUPANT), USADO COMO BASE DO RELATORIO DE        *
+      *    ALTERACOES (CADUPDELT). SE O ARQUIVO NAO EXISTIR (1A         *
+      *    EXECUCAO) A TABELA FICA VAZIA E TODOS OS REGISTROS DESTA     *
+      *    CARGA SAIRAO COMO 'INCLUIDO'.                                *
+      *----------------------------------------------------------------*
+       1006-CARREGAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO WRK-QTD-ANTERIOR.
+      *
+           OPEN INPUT CADUPANT.
+           PERFORM 1007-TESTAR-FS-CADUPANT.
+      *
+           IF (WRK-FS-CADUPANT         EQUAL '00')
+               PERFORM 1008-LER-ANTERIOR
+                   VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+                   UNTIL   WRK-FS-CADUPANT EQUAL '10'
+               CLOSE CADUPANT
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1006-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPANT. O FS '35'*
+      *    (ARQUIVO INEXISTENTE) E TOLERADO: SIGNIFICA 1A EXECUCAO.    *
+      *----------------------------------------------------------------*
+       1007-TESTAR-FS-CADUPANT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPANT         NOT EQUAL '00') AND
+              (WRK-FS-CADUPANT         NOT EQUAL '35')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO AO ABRIR O ARQUIVO       *'
+               DISPLAY '*              CADUPANT              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPANT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPANT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPANT TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1007-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO CADUPANT E CARREGAR NA TABELA *
+      *----------------------------------------------------------------*
+       1008-LER-ANTERIOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ CADUPANT               INTO WRK-AREA-CADPWDAT-ANT.
+      *
+           IF (WRK-FS-CADUPANT         EQUAL '00') AND
+              (WRK-QTD-ANTERIOR         LESS THAN 5000)
+               ADD  1                  TO WRK-QTD-ANTERIOR
+               MOVE CADPWDAT-ANT-DDD   TO
+                                  WRK-ANT-DDD(WRK-QTD-ANTERIOR)
+               MOVE CADPWDAT-ANT-PREFIXO TO
+                                  WRK-ANT-PREFIXO(WRK-QTD-ANTERIOR)
+               MOVE CADPWDAT-ANT-RANGE-INICIAL TO
+                                  WRK-ANT-INICIAL(WRK-QTD-ANTERIOR)
+               MOVE CADPWDAT-ANT-RANGE-FINAL TO
+                                  WRK-ANT-FINAL(WRK-QTD-ANTERIOR)
+               MOVE CADPWDAT-ANT-EOT   TO
+                                  WRK-ANT-EOT(WRK-QTD-ANTERIOR)
+               MOVE CADPWDAT-ANT-UNIDADE-FEDERATIVA TO
+                                  WRK-ANT-UF(WRK-QTD-ANTERIOR)
+               MOVE SPACES             TO
+                                  WRK-ANT-FLAG-CASOU(WRK-QTD-ANTERIOR)
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1008-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+       1010-VERIFICAR-CHECKPOINT       SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-RESTART.
+           MOVE ZERO                   TO WRK-CKP-QTD-LIDOS.
+      *
+           OPEN INPUT CADUPCKP.
+           PERFORM 1015-TESTAR-FS-CADUPCKP.
+      *
+           IF (WRK-FS-CADUPCKP         EQUAL '00')
+               READ CADUPCKP
+               IF (WRK-FS-CADUPCKP     EQUAL '00') AND
+                  (FD-CKP-QTD-LIDOS    GREATER THAN ZERO)
+                   SET WRK-EH-RESTART  TO TRUE
+                   MOVE FD-CKP-QTD-LIDOS
+                                       TO WRK-CKP-QTD-LIDOS
+                   MOVE FD-CKP-QTD-LIDOS
+                                       TO ACU-REG-LIDOS
+                   MOVE FD-CKP-QTD-CORR
+                                       TO ACU-REG-GRAVADOS-CORR
+                   MOVE FD-CKP-QTD-HIST
+                                       TO ACU-REG-GRAVADOS-HIST
+                   MOVE FD-CKP-QTD-REJ TO ACU-REG-REJEITADOS
+                   MOVE FD-CKP-QTD-FUT TO ACU-REG-GRAVADOS-FUT
+                   MOVE FD-CKP-QTD-DUP TO ACU-REG-DUPLICADOS
+                   MOVE FD-CKP-QTD-PRT TO ACU-REG-PORTADOS
+                   MOVE FD-CKP-QTD-INCLUIDO
+                                       TO ACU-REG-DELTA-INCLUIDO
+                   MOVE FD-CKP-QTD-ALTERADO
+                                       TO ACU-REG-DELTA-ALTERADO
+                   MOVE FD-CKP-QTD-EXCLUIDO
+                                       TO ACU-REG-DELTA-EXCLUIDO
+                   MOVE FD-CKP-QTD-DIV TO ACU-REG-DIVERGENTES-AREA
+               END-IF
+               CLOSE CADUPCKP
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPCKP          *
+      *----------------------------------------------------------------*
+       1015-TESTAR-FS-CADUPCKP         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPCKP         NOT EQUAL '00') AND
+              (WRK-FS-CADUPCKP         NOT EQUAL '35')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO AO ABRIR O ARQUIVO       *'
+               DISPLAY '*              CADUPCKP              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPCKP
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPCKP'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPCKP TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1015-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PULAR UM REGISTRO JA PROCESSADO EM RESTART      *
+      *----------------------------------------------------------------*
+       1060-PULAR-REGISTRO             SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ CADUPENT               INTO WRK-AREA-CADPWDAT.
+      *
+           IF  (WRK-FS-CADUPENT        EQUAL '10')
+               CONTINUE
+           ELSE
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1110-TESTAR-FS-CADUPENT
+               PERFORM 2100-VERIFICA-REGISTRO
+               IF NOT WRK-REGISTRO-REJEITADO
+                   PERFORM 2150-VERIFICAR-OVERLAP
+                   PERFORM 2600-ACUMULAR-RESUMO
+                   IF WRK-TIPO-REGISTRO EQUAL 'C'
+                       PERFORM 2215-MARCAR-CASOU-ANTERIOR
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA TESTAR O FS DOS ARQUIVOS                        *
       *----------------------------------------------------------------*
        1100-TESTAR-FS                  SECTION.
@@ -157,6 +803,12 @@
            PERFORM 1110-TESTAR-FS-CADUPENT.
            PERFORM 1120-TESTAR-FS-CADUPCOR.
            PERFORM 1130-TESTAR-FS-CADUPHIS.
+           PERFORM 1140-TESTAR-FS-CADUPREJ.
+           PERFORM 1150-TESTAR-FS-CADUPFUT.
+           PERFORM 1160-TESTAR-FS-CADUPDUP.
+           PERFORM 1170-TESTAR-FS-CADUPPRT.
+           PERFORM 1180-TESTAR-FS-CADUPDELT.
+           PERFORM 1190-TESTAR-FS-CADUPDIV.
       *
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
@@ -167,13 +819,15 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-CADUPENT         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              CADUPENT              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPENT              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPENT
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPENT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPENT  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -185,13 +839,15 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-CADUPCOR         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              CADUPCOR              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPCOR              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPCOR
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPCOR'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPCOR  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -203,18 +859,140 @@
       *----------------------------------------------------------------*
       *
            IF (WRK-FS-CADUPHIS         NOT EQUAL '00')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'.
-               DISPLAY '*              CADUPHIS              *'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPHIS              *'
                DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPHIS
-                                                 '          *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               PERFORM 9000-PROCESSAR-TIPO-ERRO.
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPHIS'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPHIS  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
            END-IF.
       *
       *----------------------------------------------------------------*
        1130-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPREJ          *
+      *----------------------------------------------------------------*
+       1140-TESTAR-FS-CADUPREJ         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPREJ         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPREJ              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPREJ
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPREJ'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPREJ  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPFUT          *
+      *----------------------------------------------------------------*
+       1150-TESTAR-FS-CADUPFUT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPFUT         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPFUT              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPFUT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPFUT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPFUT  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPDUP          *
+      *----------------------------------------------------------------*
+       1160-TESTAR-FS-CADUPDUP         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPDUP         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPDUP              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPDUP
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPDUP'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPDUP  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPPRT          *
+      *----------------------------------------------------------------*
+       1170-TESTAR-FS-CADUPPRT         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPPRT         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPPRT              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPPRT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPPRT'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPPRT  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1170-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPDELT         *
+      *----------------------------------------------------------------*
+       1180-TESTAR-FS-CADUPDELT        SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPDELT        NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPDELT             *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPDELT
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPDELT'   TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPDELT TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1180-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPDIV          *
+      *----------------------------------------------------------------*
+       1190-TESTAR-FS-CADUPDIV         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPDIV         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPDIV              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPDIV
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPDIV'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPDIV  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1190-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA VERIFICAR SE EXISTEM REGISTROS NO ARQUIVO.      *
       *----------------------------------------------------------------*
        1200-VERIFICAR-VAZIO            SECTION.
@@ -223,12 +1001,12 @@
            PERFORM 1300-LER-CADUPENT.
       *
            IF (WRK-FS-CADUPENT         EQUAL '10')
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
-               DISPLAY '*                                    *'.
-               DISPLAY '*     ARQUIVO CADUPENT ESTA VAZIO    *'.
-               DISPLAY '*      PROCESSAMENTO ENCERRADO       *'.
-               DISPLAY '*                                    *'.
-               DISPLAY '************** ' WRK-PROGRAMA ' **************'.
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*                                    *'
+               DISPLAY '*     ARQUIVO CADUPENT ESTA VAZIO    *'
+               DISPLAY '*      PROCESSAMENTO ENCERRADO       *'
+               DISPLAY '*                                    *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
            END-IF.
       *
       *----------------------------------------------------------------*
@@ -242,29 +1020,86 @@
            READ CADUPENT               INTO WRK-AREA-CADPWDAT.
       *
            IF  (WRK-FS-CADUPENT        EQUAL '10')
-               CONTINUE.
+               CONTINUE
            ELSE
-               MOVE WRK-LEITURA        TO WRK-OPERACAO.
-               PERFORM 1110-TESTAR-FS-CADUPENT.
-               ADD  1                  TO ACU-REG-LIDOS.
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1110-TESTAR-FS-CADUPENT
+               ADD  1                  TO ACU-REG-LIDOS
            END-IF.
       *
       *----------------------------------------------------------------*
        1300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O CHECKPOINT DE RESTART                  *
+      *----------------------------------------------------------------*
+       1400-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ACU-REG-LIDOS          TO FD-CKP-QTD-LIDOS.
+           MOVE ACU-REG-GRAVADOS-CORR  TO FD-CKP-QTD-CORR.
+           MOVE ACU-REG-GRAVADOS-HIST  TO FD-CKP-QTD-HIST.
+           MOVE ACU-REG-REJEITADOS     TO FD-CKP-QTD-REJ.
+           MOVE ACU-REG-GRAVADOS-FUT   TO FD-CKP-QTD-FUT.
+           MOVE ACU-REG-DUPLICADOS     TO FD-CKP-QTD-DUP.
+           MOVE ACU-REG-PORTADOS       TO FD-CKP-QTD-PRT.
+           MOVE ACU-REG-DELTA-INCLUIDO TO FD-CKP-QTD-INCLUIDO.
+           MOVE ACU-REG-DELTA-ALTERADO TO FD-CKP-QTD-ALTERADO.
+           MOVE ACU-REG-DELTA-EXCLUIDO TO FD-CKP-QTD-EXCLUIDO.
+           MOVE ACU-REG-DIVERGENTES-AREA
+                                       TO FD-CKP-QTD-DIV.
+      *
+           OPEN OUTPUT CADUPCKP.
+           WRITE FD-REG-CADUPCKP.
+           CLOSE CADUPCKP.
+      *
+      *----------------------------------------------------------------*
+       1400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA DE PROCESSOS                                         *
       *----------------------------------------------------------------*
        2000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
       *
            PERFORM 2100-VERIFICA-REGISTRO.
-      *     
-           IF (WRK-TIPO-REGISTRO EQUAL 'C')
-               PERFORM 2200-GRAVA-CORRENTE.
-           ELSE
-               PERFORM 2300-GRAVA-HISTORICO.
+      *
+           IF NOT WRK-REGISTRO-REJEITADO
+               PERFORM 2150-VERIFICAR-OVERLAP
            END-IF.
-      *     
+      *
+           IF WRK-REGISTRO-DUPLICADO
+               PERFORM 2450-GRAVA-DUPLICADO
+           END-IF.
+      *
+           IF (NOT WRK-REGISTRO-REJEITADO) AND
+              (CADPWDAT-PORTADO         EQUAL 'S')
+               PERFORM 2700-GRAVA-PORTABILIDADE
+           END-IF.
+      *
+           IF (NOT WRK-REGISTRO-REJEITADO) AND
+              (CADPWDAT-AREA-LOCAL      NOT EQUAL
+                                     CADPWDAT-AREA-TARIFADA)
+               PERFORM 2750-GRAVA-DIVERGENCIA-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN WRK-REGISTRO-REJEITADO
+                   PERFORM 2400-GRAVA-REJEITADO
+               WHEN WRK-TIPO-REGISTRO EQUAL 'C'
+                   PERFORM 2200-GRAVA-CORRENTE
+               WHEN WRK-TIPO-REGISTRO EQUAL 'F'
+                   PERFORM 2500-GRAVA-FUTURO
+               WHEN OTHER
+                   PERFORM 2300-GRAVA-HISTORICO
+           END-EVALUATE.
+      *
+           DIVIDE ACU-REG-LIDOS        BY WRK-CKP-INTERVALO
+               GIVING WRK-CKP-QUOCIENTE
+               REMAINDER WRK-CKP-RESTO.
+      *
+           IF (WRK-CKP-RESTO           EQUAL ZERO)
+               PERFORM 1400-GRAVAR-CHECKPOINT
+           END-IF.
+      *
            PERFORM 1300-LER-CADUPENT.
       *
       *----------------------------------------------------------------*
@@ -275,15 +1110,75 @@
        2100-VERIFICA-REGISTRO          SECTION.
       *----------------------------------------------------------------*
       *
-           IF (CADPWDAT-DATA-FINAL     EQUAL SPACES)
-               MOVE 'C'                TO WRK-TIPO-REGISTRO
+           MOVE SPACES                 TO WRK-FLAG-REJEITADO.
+           MOVE CADPWDAT-DDD           TO WRK-DDD-VALIDAR.
+      *
+           IF (CADPWDAT-RANGE-INICIAL  GREATER THAN
+               CADPWDAT-RANGE-FINAL)   OR
+              (NOT WRK-DDD-VALIDO)
+               SET WRK-REGISTRO-REJEITADO TO TRUE
            ELSE
-               MOVE 'H'                TO WRK-TIPO-REGISTRO
-           END-IF
+               IF (CADPWDAT-DATA-FINAL NOT EQUAL SPACES)
+                   MOVE 'H'            TO WRK-TIPO-REGISTRO
+               ELSE
+                   MOVE CADPWDAT-DATA-INICIAL
+                                       TO WRK-DATA-INICIAL-NUM
+                   IF (WRK-DATA-INICIAL-NUM GREATER THAN WRK-DATA-HOJE)
+                       MOVE 'F'        TO WRK-TIPO-REGISTRO
+                   ELSE
+                       MOVE 'C'        TO WRK-TIPO-REGISTRO
+                   END-IF
+               END-IF
+           END-IF.
       *
       *----------------------------------------------------------------*
        2100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SOBREPOSICAO/DUPLICIDADE DE RANGES    *
+      *    JA CARREGADOS NESTE MESMO PROCESSAMENTO DO CADUPENT.        *
+      *----------------------------------------------------------------*
+       2150-VERIFICAR-OVERLAP          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-DUPLICADO.
+      *
+           PERFORM 2160-PROCURAR-OVERLAP
+               VARYING WRK-IDX-RANGE  FROM 1 BY 1
+               UNTIL   WRK-IDX-RANGE GREATER THAN WRK-QTD-RANGES
+                    OR WRK-REGISTRO-DUPLICADO.
+      *
+           IF (WRK-QTD-RANGES          LESS THAN 5000)
+               ADD  1                  TO WRK-QTD-RANGES
+               MOVE CADPWDAT-DDD       TO WRK-RNG-DDD(WRK-QTD-RANGES)
+               MOVE CADPWDAT-PREFIXO   TO
+                                  WRK-RNG-PREFIXO(WRK-QTD-RANGES)
+               MOVE CADPWDAT-RANGE-INICIAL TO
+                                  WRK-RNG-INICIAL(WRK-QTD-RANGES)
+               MOVE CADPWDAT-RANGE-FINAL TO
+                                  WRK-RNG-FINAL(WRK-QTD-RANGES)
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR UM RANGE SOBREPOSTO NA TABELA          *
+      *----------------------------------------------------------------*
+       2160-PROCURAR-OVERLAP           SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-RNG-DDD(WRK-IDX-RANGE) EQUAL CADPWDAT-DDD)     AND
+              (WRK-RNG-PREFIXO(WRK-IDX-RANGE) EQUAL
+                                       CADPWDAT-PREFIXO)          AND
+              (CADPWDAT-RANGE-INICIAL NOT GREATER THAN
+                                       WRK-RNG-FINAL(WRK-IDX-RANGE)) AND
+              (CADPWDAT-RANGE-FINAL   NOT LESS THAN
+                                       WRK-RNG-INICIAL(WRK-IDX-RANGE))
+               SET WRK-REGISTRO-DUPLICADO TO TRUE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA GRAVAR ARQUIVO CORRENTE                         *
       *----------------------------------------------------------------*
        2200-GRAVA-CORRENTE             SECTION.
@@ -295,10 +1190,105 @@
            PERFORM 1120-TESTAR-FS-CADUPCOR.
       *
            ADD  1                      TO ACU-REG-GRAVADOS-CORR.
+      *
+           PERFORM 2210-COMPARAR-ANTERIOR.
+           PERFORM 2600-ACUMULAR-RESUMO.
       *
       *----------------------------------------------------------------*
        2200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA COMPARAR O REGISTRO CORRENTE COM A TABELA DO    *
+      *    CADUPCOR DA EXECUCAO ANTERIOR E GRAVAR NO CADUPDELT O       *
+      *    "CHANGED-ONLY" DESTA EXECUCAO (INCLUIDO/ALTERADO)           *
+      *----------------------------------------------------------------*
+       2210-COMPARAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2215-MARCAR-CASOU-ANTERIOR.
+      *
+           IF NOT WRK-ANTERIOR-ACHOU
+               MOVE 'INCLUIDO'         TO FD-DELT-TIPO-ALTERACAO
+               PERFORM 2230-GRAVA-DELTA
+               ADD  1                  TO ACU-REG-DELTA-INCLUIDO
+           ELSE
+               IF (CADPWDAT-EOT             NOT EQUAL
+                                        WRK-ANT-EOT(WRK-POS-ANTERIOR))
+                  OR (CADPWDAT-UNIDADE-FEDERATIVA NOT EQUAL
+                                        WRK-ANT-UF(WRK-POS-ANTERIOR))
+                   MOVE 'ALTERADO'     TO FD-DELT-TIPO-ALTERACAO
+                   PERFORM 2230-GRAVA-DELTA
+                   ADD  1              TO ACU-REG-DELTA-ALTERADO
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR O REGISTRO CORRENTE NA TABELA          *
+      *    ANTERIOR E MARCAR O ITEM COMO "CASOU" (SEM GRAVAR NO        *
+      *    CADUPDELT) - USADA TAMBEM NO REPLAY DE RESTART, PARA        *
+      *    EVITAR QUE 3035-GRAVAR-EXCLUIDO-ITEM TRATE COMO EXCLUIDO    *
+      *    UM RANGE JA PROCESSADO ANTES DO CHECKPOINT.                 *
+      *----------------------------------------------------------------*
+       2215-MARCAR-CASOU-ANTERIOR      SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-ANTERIOR.
+           MOVE ZERO                   TO WRK-POS-ANTERIOR.
+      *
+           PERFORM 2220-PROCURAR-ANTERIOR
+               VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+               UNTIL   WRK-IDX-ANTERIOR GREATER THAN WRK-QTD-ANTERIOR
+                    OR WRK-ANTERIOR-ACHOU.
+      *
+           IF WRK-ANTERIOR-ACHOU
+               SET WRK-ANT-CASOU(WRK-POS-ANTERIOR) TO TRUE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2215-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR O RANGE CORRENTE NA TABELA ANTERIOR    *
+      *----------------------------------------------------------------*
+       2220-PROCURAR-ANTERIOR          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (CADPWDAT-DDD            EQUAL
+                                   WRK-ANT-DDD(WRK-IDX-ANTERIOR))
+              AND (CADPWDAT-PREFIXO    EQUAL
+                                   WRK-ANT-PREFIXO(WRK-IDX-ANTERIOR))
+              AND (CADPWDAT-RANGE-INICIAL EQUAL
+                                   WRK-ANT-INICIAL(WRK-IDX-ANTERIOR))
+              AND (CADPWDAT-RANGE-FINAL EQUAL
+                                   WRK-ANT-FINAL(WRK-IDX-ANTERIOR))
+               SET WRK-ANTERIOR-ACHOU  TO TRUE
+               MOVE WRK-IDX-ANTERIOR   TO WRK-POS-ANTERIOR
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UMA LINHA NO EXTRATO CHANGED-ONLY        *
+      *----------------------------------------------------------------*
+       2230-GRAVA-DELTA                SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CADPWDAT-DDD           TO FD-DELT-DDD.
+           MOVE CADPWDAT-PREFIXO       TO FD-DELT-PREFIXO.
+           MOVE CADPWDAT-RANGE-INICIAL TO FD-DELT-RANGE-INICIAL.
+           MOVE CADPWDAT-RANGE-FINAL   TO FD-DELT-RANGE-FINAL.
+           MOVE CADPWDAT-EOT           TO FD-DELT-EOT.
+           MOVE CADPWDAT-UNIDADE-FEDERATIVA
+                                       TO FD-DELT-UNIDADE-FEDER.
+      *
+           WRITE FD-REG-CADUPDELT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1180-TESTAR-FS-CADUPDELT.
+      *
+      *----------------------------------------------------------------*
+       2230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA PARA GRAVAR ARQUIVO HISTORICO                        *
       *----------------------------------------------------------------*
        2300-GRAVA-HISTORICO            SECTION.
@@ -310,10 +1300,153 @@
            PERFORM 1130-TESTAR-FS-CADUPHIS.
       *
            ADD  1                      TO ACU-REG-GRAVADOS-HIST.
+           PERFORM 2600-ACUMULAR-RESUMO.
       *
       *----------------------------------------------------------------*
        2300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR ARQUIVO DE REJEITADOS                    *
+      *----------------------------------------------------------------*
+       2400-GRAVA-REJEITADO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-CADUPREJ       FROM WRK-AREA-CADPWDAT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1140-TESTAR-FS-CADUPREJ.
+      *
+           ADD  1                      TO ACU-REG-REJEITADOS.
+      *
+      *----------------------------------------------------------------*
+       2400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR ARQUIVO DE RANGES DUPLICADOS/SOBREPOSTOS *
+      *----------------------------------------------------------------*
+       2450-GRAVA-DUPLICADO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-CADUPDUP       FROM WRK-AREA-CADPWDAT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1160-TESTAR-FS-CADUPDUP.
+      *
+           ADD  1                      TO ACU-REG-DUPLICADOS.
+      *
+      *----------------------------------------------------------------*
+       2450-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR ARQUIVO DE RANGES FUTUROS                *
+      *----------------------------------------------------------------*
+       2500-GRAVA-FUTURO               SECTION.
+      *----------------------------------------------------------------*
+      *
+           WRITE FD-REG-CADUPFUT       FROM WRK-AREA-CADPWDAT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1150-TESTAR-FS-CADUPFUT.
+      *
+           ADD  1                      TO ACU-REG-GRAVADOS-FUT.
+      *
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O EXTRATO DE PORTABILIDADE (CADUPPRT)    *
+      *----------------------------------------------------------------*
+       2700-GRAVA-PORTABILIDADE        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CADPWDAT-DDD           TO FD-PRT-DDD.
+           MOVE CADPWDAT-PREFIXO       TO FD-PRT-PREFIXO.
+           MOVE CADPWDAT-RANGE-INICIAL TO FD-PRT-RANGE-INICIAL.
+           MOVE CADPWDAT-RANGE-FINAL   TO FD-PRT-RANGE-FINAL.
+           MOVE CADPWDAT-EOT           TO FD-PRT-EOT.
+           MOVE CADPWDAT-EOT-RECEPTORA TO FD-PRT-EOT-RECEPTORA.
+           MOVE CADPWDAT-UNIDADE-FEDERATIVA
+                                       TO FD-PRT-UNIDADE-FEDER.
+      *
+           WRITE FD-REG-CADUPPRT.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1170-TESTAR-FS-CADUPPRT.
+      *
+           ADD  1                      TO ACU-REG-PORTADOS.
+      *
+      *----------------------------------------------------------------*
+       2700-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O RELATORIO DE DIVERGENCIA DE ZONA DE     *
+      *    COBRANCA (AREA-LOCAL DIFERENTE DE AREA-TARIFADA)             *
+      *----------------------------------------------------------------*
+       2750-GRAVA-DIVERGENCIA-AREA     SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE CADPWDAT-DDD           TO FD-DIV-DDD.
+           MOVE CADPWDAT-PREFIXO       TO FD-DIV-PREFIXO.
+           MOVE CADPWDAT-RANGE-INICIAL TO FD-DIV-RANGE-INICIAL.
+           MOVE CADPWDAT-RANGE-FINAL   TO FD-DIV-RANGE-FINAL.
+           MOVE CADPWDAT-AREA-LOCAL    TO FD-DIV-AREA-LOCAL.
+           MOVE CADPWDAT-AREA-TARIFADA TO FD-DIV-AREA-TARIFADA.
+      *
+           WRITE FD-REG-CADUPDIV.
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+      *
+           PERFORM 1190-TESTAR-FS-CADUPDIV.
+      *
+           ADD  1                      TO ACU-REG-DIVERGENTES-AREA.
+      *
+      *----------------------------------------------------------------*
+       2750-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ACUMULAR O RESUMO POR UF E OPERADORA            *
+      *----------------------------------------------------------------*
+       2600-ACUMULAR-RESUMO            SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-RESUMO.
+           MOVE ZERO                   TO WRK-POS-RESUMO.
+      *
+           PERFORM 2610-PROCURAR-ITEM-RESUMO
+               VARYING WRK-IDX-RESUMO  FROM 1 BY 1
+               UNTIL   WRK-IDX-RESUMO GREATER THAN WRK-QTD-RESUMO
+                    OR WRK-RESUMO-ACHOU.
+      *
+           IF (NOT WRK-RESUMO-ACHOU)   AND
+              (WRK-QTD-RESUMO          LESS THAN 200)
+               ADD  1                  TO WRK-QTD-RESUMO
+               MOVE WRK-QTD-RESUMO     TO WRK-POS-RESUMO
+               MOVE CADPWDAT-UNIDADE-FEDERATIVA
+                                       TO WRK-RES-UF(WRK-POS-RESUMO)
+               MOVE CADPWDAT-EOT       TO WRK-RES-EOT(WRK-POS-RESUMO)
+           END-IF.
+      *
+           IF (WRK-POS-RESUMO          GREATER THAN ZERO)
+               IF (WRK-TIPO-REGISTRO   EQUAL 'C')
+                   ADD  1              TO
+                                   WRK-RES-QTD-CORR(WRK-POS-RESUMO)
+               ELSE
+                   ADD  1              TO
+                                   WRK-RES-QTD-HIST(WRK-POS-RESUMO)
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCURAR UM ITEM NA TABELA DE RESUMO            *
+      *----------------------------------------------------------------*
+       2610-PROCURAR-ITEM-RESUMO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-RES-UF(WRK-IDX-RESUMO) EQUAL
+               CADPWDAT-UNIDADE-FEDERATIVA)                   AND
+              (WRK-RES-EOT(WRK-IDX-RESUMO) EQUAL CADPWDAT-EOT)
+               SET WRK-RESUMO-ACHOU    TO TRUE
+               MOVE WRK-IDX-RESUMO     TO WRK-POS-RESUMO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2610-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
       *----------------------------------------------------------------*
        3000-FINALIZAR                  SECTION.
@@ -324,12 +1457,126 @@
            MOVE WRK-FECHAMENTO         TO WRK-OPERACAO.
       *
            PERFORM 1100-TESTAR-FS.
+           PERFORM 3050-LIMPAR-CHECKPOINT.
+           PERFORM 3030-GRAVAR-EXCLUIDOS.
+      *
+           CLOSE  CADUPCOR.
+           PERFORM 3060-ATUALIZAR-ANTERIOR.
+      *
            PERFORM 3100-EMITIR-ESTATISTICAS.
+           PERFORM 3120-VERIFICAR-TOTAL-CONTROLE.
+           PERFORM 3150-EMITIR-RESUMO-UF-EOT.
            PERFORM 3200-TERMINAR-PROCESSO.
       *
       *----------------------------------------------------------------*
        3000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR NO CADUPDELT OS RANGES QUE EXISTIAM NA    *
+      *    EXECUCAO ANTERIOR E NAO FORAM ENCONTRADOS NESTA              *
+      *----------------------------------------------------------------*
+       3030-GRAVAR-EXCLUIDOS           SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 3035-GRAVAR-EXCLUIDO-ITEM
+               VARYING WRK-IDX-ANTERIOR FROM 1 BY 1
+               UNTIL   WRK-IDX-ANTERIOR GREATER THAN WRK-QTD-ANTERIOR.
+      *
+      *----------------------------------------------------------------*
+       3030-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR UM ITEM EXCLUIDO NO CADUPDELT             *
+      *----------------------------------------------------------------*
+       3035-GRAVAR-EXCLUIDO-ITEM       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF NOT WRK-ANT-CASOU(WRK-IDX-ANTERIOR)
+               MOVE 'EXCLUIDO'         TO FD-DELT-TIPO-ALTERACAO
+               MOVE WRK-ANT-DDD(WRK-IDX-ANTERIOR)     TO FD-DELT-DDD
+               MOVE WRK-ANT-PREFIXO(WRK-IDX-ANTERIOR) TO
+                                        FD-DELT-PREFIXO
+               MOVE WRK-ANT-INICIAL(WRK-IDX-ANTERIOR) TO
+                                        FD-DELT-RANGE-INICIAL
+               MOVE WRK-ANT-FINAL(WRK-IDX-ANTERIOR)   TO
+                                        FD-DELT-RANGE-FINAL
+               MOVE WRK-ANT-EOT(WRK-IDX-ANTERIOR)     TO FD-DELT-EOT
+               MOVE WRK-ANT-UF(WRK-IDX-ANTERIOR)      TO
+                                        FD-DELT-UNIDADE-FEDER
+      *
+               WRITE FD-REG-CADUPDELT
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1180-TESTAR-FS-CADUPDELT
+               ADD  1                  TO ACU-REG-DELTA-EXCLUIDO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3035-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA ATUALIZAR O CADUPANT COM O CADUPCOR DESTA        *
+      *    EXECUCAO, SERVINDO DE BASE PARA O CADUPDELT DA PROXIMA       *
+      *    CARGA.                                                       *
+      *----------------------------------------------------------------*
+       3060-ATUALIZAR-ANTERIOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  CADUPCOR.
+           PERFORM 1120-TESTAR-FS-CADUPCOR.
+      *
+           OPEN OUTPUT CADUPANT.
+           PERFORM 1007-TESTAR-FS-CADUPANT.
+      *
+           PERFORM 3065-COPIAR-PARA-ANTERIOR
+               UNTIL WRK-FS-CADUPCOR    EQUAL '10'.
+      *
+           CLOSE CADUPCOR.
+           CLOSE CADUPANT.
+      *
+      *----------------------------------------------------------------*
+       3060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LER UM REGISTRO DO CADUPCOR DESTA EXECUCAO E     *
+      *    GRAVA-LO NO CADUPANT                                         *
+      *----------------------------------------------------------------*
+       3065-COPIAR-PARA-ANTERIOR       SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ CADUPCOR.
+      *
+           IF (WRK-FS-CADUPCOR         NOT EQUAL '10')
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1120-TESTAR-FS-CADUPCOR
+               MOVE FD-REG-CADUPCOR    TO FD-REG-CADUPANT
+               WRITE FD-REG-CADUPANT
+               MOVE WRK-GRAVACAO       TO WRK-OPERACAO
+               PERFORM 1007-TESTAR-FS-CADUPANT
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3065-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA LIMPAR O CHECKPOINT APOS TERMINO NORMAL          *
+      *----------------------------------------------------------------*
+       3050-LIMPAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZERO                   TO FD-CKP-QTD-LIDOS
+                                           FD-CKP-QTD-CORR
+                                           FD-CKP-QTD-HIST
+                                           FD-CKP-QTD-REJ
+                                           FD-CKP-QTD-FUT
+                                           FD-CKP-QTD-DUP
+                                           FD-CKP-QTD-PRT
+                                           FD-CKP-QTD-INCLUIDO
+                                           FD-CKP-QTD-ALTERADO
+                                           FD-CKP-QTD-EXCLUIDO
+                                           FD-CKP-QTD-DIV.
+      *
+           OPEN OUTPUT CADUPCKP.
+           WRITE FD-REG-CADUPCKP.
+           CLOSE CADUPCKP.
+      *
+      *----------------------------------------------------------------*
+       3050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    EMITIR ESTATISTICAS                                         *
       *----------------------------------------------------------------*
        3100-EMITIR-ESTATISTICAS        SECTION.
@@ -345,18 +1592,106 @@
            '     *'.
            DISPLAY '* CADUPCOR |  O  | TOTAL REG.    | ' 
            ACU-REG-GRAVADOS-CORR '     *'.
-           DISPLAY '* CADUPHIS |  O  | TOTAL REG.    | ' 
+           DISPLAY '* CADUPHIS |  O  | TOTAL REG.    | '
            ACU-REG-GRAVADOS-HIST '     *'.
+           DISPLAY '* CADUPREJ |  O  | TOTAL REG.    | '
+           ACU-REG-REJEITADOS '     *'.
+           DISPLAY '* CADUPFUT |  O  | TOTAL REG.    | '
+           ACU-REG-GRAVADOS-FUT '     *'.
+           DISPLAY '* CADUPDUP |  O  | TOTAL REG.    | '
+           ACU-REG-DUPLICADOS '     *'.
+           DISPLAY '* CADUPPRT |  O  | TOTAL REG.    | '
+           ACU-REG-PORTADOS '     *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '*   CADUPDELT (CHANGED-ONLY) CONTRA O ANTERIOR   *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* CADUPDELT| O | INCLUIDOS      | '
+           ACU-REG-DELTA-INCLUIDO '     *'.
+           DISPLAY '* CADUPDELT| O | ALTERADOS      | '
+           ACU-REG-DELTA-ALTERADO '     *'.
+           DISPLAY '* CADUPDELT| O | EXCLUIDOS      | '
+           ACU-REG-DELTA-EXCLUIDO '     *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '*  CADUPDIV - DIVERGENCIA AREA LOCAL X TARIFADA  *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* CADUPDIV |  O  | TOTAL REG.    | '
+           ACU-REG-DIVERGENTES-AREA '     *'.
            DISPLAY '******************** ' WRK-PROGRAMA
                   ' ********************'.
       *
       *----------------------------------------------------------------*
        3100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *    BATIMENTO DO TOTAL DE REGISTROS LIDOS CONTRA A QUANTIDADE   *
+      *    ESPERADA INFORMADA EXTERNAMENTE (VARIAVEL DE AMBIENTE       *
+      *    CADUPENT_QTD_ESPERADA). SE NAO INFORMADA, O BATIMENTO E     *
+      *    SIMPLESMENTE IGNORADO.                                      *
+      *----------------------------------------------------------------*
+       3120-VERIFICAR-TOTAL-CONTROLE   SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-QTD-INFORMADA
+               IF (ACU-REG-LIDOS       NOT EQUAL WRK-QTD-ESPERADA-NUM)
+                   SET WRK-QTD-DIVERGENTE TO TRUE
+                   DISPLAY '*************** CADUP001 ***************'
+                   DISPLAY '* DIVERGENCIA NO BATIMENTO DE TOTAIS    *'
+                   DISPLAY '* QTD ESPERADA : ' WRK-QTD-ESPERADA-NUM
+                                                         '        *'
+                   DISPLAY '* QTD LIDA     : ' ACU-REG-LIDOS
+                                                         '        *'
+                   DISPLAY '*************** CADUP001 ***************'
+               ELSE
+                   DISPLAY '*** BATIMENTO DE TOTAIS OK: ' ACU-REG-LIDOS
+                                                         ' ***'
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       3120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    EMITIR RESUMO POR UF E OPERADORA (EOT)                      *
+      *----------------------------------------------------------------*
+       3150-EMITIR-RESUMO-UF-EOT       SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+           DISPLAY '*      RESUMO DE REGISTROS POR UF E OPERADORA    *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* UF | EOT | QTD. CORRENTE   | QTD. HISTORICO    *'.
+           DISPLAY '*------------------------------------------------*'.
+      *
+           PERFORM 3160-EMITIR-LINHA-RESUMO
+               VARYING WRK-IDX-RESUMO  FROM 1 BY 1
+               UNTIL   WRK-IDX-RESUMO GREATER THAN WRK-QTD-RESUMO.
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+      *
+      *----------------------------------------------------------------*
+       3150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    EMITIR UMA LINHA DO RESUMO POR UF E OPERADORA               *
+      *----------------------------------------------------------------*
+       3160-EMITIR-LINHA-RESUMO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '* ' WRK-RES-UF(WRK-IDX-RESUMO) ' | '
+               WRK-RES-EOT(WRK-IDX-RESUMO) ' | '
+               WRK-RES-QTD-CORR(WRK-IDX-RESUMO) '       | '
+               WRK-RES-QTD-HIST(WRK-IDX-RESUMO) '       *'.
+      *
+      *----------------------------------------------------------------*
+       3160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
       *    TERMINAR PROGRAMA                                           *
       *----------------------------------------------------------------*
        3200-TERMINAR-PROCESSO          SECTION.
       *----------------------------------------------------------------*
+      *
+           IF WRK-QTD-DIVERGENTE
+               MOVE 4                  TO RETURN-CODE
+           END-IF.
       *
            STOP RUN.
       *
@@ -368,10 +1703,35 @@
        9000-PROCESSAR-TIPO-ERRO        SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 9050-GRAVAR-ERRLOG.
            MOVE 16                     TO RETURN-CODE.
            SET WRK-ABENDAR             TO TRUE.
            GOBACK.
       *
       *----------------------------------------------------------------*
        9000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO NO LOG DE EXCECAO/ABEND (ERRLOG)         *
+      *----------------------------------------------------------------*
+       9050-GRAVAR-ERRLOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ERRLOGCP-PROGRAMA.
+           ACCEPT ERRLOGCP-DATA        FROM DATE YYYYMMDD.
+           ACCEPT ERRLOGCP-HORA        FROM TIME.
+           MOVE WRK-OPERACAO           TO ERRLOGCP-OPERACAO.
+           MOVE WRK-ERRLOG-ARQUIVO     TO ERRLOGCP-ARQUIVO.
+           MOVE WRK-ERRLOG-FS-NUM      TO ERRLOGCP-RETURN-CODE.
+      *
+           OPEN EXTEND ERRLOG.
+           IF (WRK-FS-ERRLOG           EQUAL '35') OR
+              (WRK-FS-ERRLOG           EQUAL '05')
+               OPEN OUTPUT ERRLOG
+           END-IF.
+      *
+           WRITE FD-REG-ERRLOG         FROM ERRLOGCP-REGISTRO.
+           CLOSE ERRLOG.
+      *
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
