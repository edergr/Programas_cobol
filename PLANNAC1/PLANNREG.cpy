@@ -0,0 +1,32 @@
+      ******************************************************************
+      *    NOME BOOK..:  PLANNREG                                      *
+      *    DESCRICAO..:  LAYOUT DO PLANO NACIONAL DE NUMERACAO         *
+      *                  (REGISTRO CONSOLIDADO, MESMO LAYOUT DOS       *
+      *                  BOOK'S CADPWDAT E RNGEWTEL)                  *
+      *    DATA.......:  09/08/2026                                    *
+      *    AUTOR......:  EDER GUIMARAES RODRIGUES                      *
+      *    TAMANHO....:  71                                            *
+      ******************************************************************
+      *                                                                *
+       05  PLANREG-REGISTRO.
+           10 PLANREG-DATA.
+              15 PLANREG-TIPO-REGISTRO              PIC 9(01).
+              15 PLANREG-DDD                        PIC 9(02).
+              15 PLANREG-PREFIXO                    PIC 9(05).
+              15 PLANREG-RANGE-INICIAL               PIC 9(04).
+              15 PLANREG-RANGE-FINAL                 PIC 9(04).
+              15 PLANREG-EOT                        PIC X(03).
+              15 PLANREG-EOT-RECEPTORA               PIC X(03).
+              15 PLANREG-REGIAO                     PIC 9(04).
+              15 PLANREG-SETOR                      PIC 9(04).
+              15 PLANREG-UNIDADE-FEDERATIVA          PIC X(02).
+              15 PLANREG-AREA-LOCAL                  PIC X(04).
+              15 PLANREG-AREA-TARIFADA               PIC X(04).
+              15 PLANREG-LOCALIDADE-ID               PIC 9(05).
+              15 PLANREG-TIPO-PREFIXO                PIC X(01).
+              15 PLANREG-PORTADO                    PIC X(01).
+              15 PLANREG-DATA-CADASTRO               PIC X(08).
+              15 PLANREG-DATA-INICIAL                PIC X(08).
+              15 PLANREG-DATA-FINAL                  PIC X(08).
+      *                                                                *
+      ******************************************************************
