@@ -0,0 +1,585 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. PLANNAC1.
+      *AUTHOR.     EDER GUIMARAES RODRIGUES.
+      *================================================================*
+      *    PROGRAMA....:  PLANNAC1                                     *
+      *    DATA........:  09/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  CONSOLIDAR OS RANGES CORRENTES GERADOS PELO  *
+      *                   CADUP001 (CADUPCOR) E PELO RANGEMOB          *
+      *                   (RNGECORR) EM UM UNICO PLANO NACIONAL DE     *
+      *                   NUMERACAO (PLANNAC), ELIMINANDO RANGES QUE   *
+      *                   JA EXISTAM NAS DUAS ORIGENS                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:  DDNAME                      BOOK'S           *
+      *                  CADUPCOR                    PLANNREG          *
+      *                  RNGECORR                    PLANNREG          *
+      *                  PLANNAC                     PLANNREG          *
+      *                  ERRLOG                      ERRLOGCP          *
+      *----------------------------------------------------------------*
+      *    ARQ DESC....: CADUPCOR - ARQUIVO DE ENTRADA COM OS RANGES   *
+      *                             CORRENTES GERADOS PELO CADUP001    *
+      *                  RNGECORR - ARQUIVO DE ENTRADA COM OS RANGES   *
+      *                             CORRENTES GERADOS PELO RANGEMOB    *
+      *                  PLANNAC  - ARQUIVO DE SAIDA COM O PLANO       *
+      *                             NACIONAL DE NUMERACAO CONSOLIDADO  *
+      *                  ERRLOG   - LOG DE EXCECAO/ABEND COMPARTILHADO *
+      *                             (BOOK COMUM ERRLOGCP)              *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                   *
+      *    DATA       AUTOR    DESCRICAO                               *
+      *    09/08/2026 EGR      PROGRAMA CRIADO PARA CONSOLIDAR OS      *
+      *                        RANGES CORRENTES DO CADUP001 E DO       *
+      *                        RANGEMOB EM UM UNICO PLANO NACIONAL.    *
+      *    09/08/2026 EGR      INCLUIDO ARQUIVO ERRLOG (BOOK COMUM     *
+      *                        ERRLOGCP) PARA REGISTRAR ABEND DE E/S,  *
+      *                        NO MESMO PADRAO DO RANGEMOB.            *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *
+           SELECT CADUPCOR             ASSIGN
+           TO DYNAMIC                  WRK-PATH-CADUPCOR
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-CADUPCOR.
+      *
+           SELECT RNGECORR             ASSIGN
+           TO DYNAMIC                  WRK-PATH-RNGECORR
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-RNGECORR.
+      *
+           SELECT PLANNAC              ASSIGN
+           TO DYNAMIC                  WRK-PATH-PLANNAC
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-PLANNAC.
+      *
+           SELECT ERRLOG               ASSIGN
+           TO DYNAMIC                  WRK-PATH-ERRLOG
+           ORGANIZATION IS             LINE SEQUENTIAL
+           FILE STATUS                 IS WRK-FS-ERRLOG.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *    INPUT......: RANGES CORRENTES GERADOS PELO CADUP001         *
+      *----------------------------------------------------------------*
+       FD  CADUPCOR
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-CADUPCOR              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    INPUT......: RANGES CORRENTES GERADOS PELO RANGEMOB         *
+      *----------------------------------------------------------------*
+       FD  RNGECORR
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-RNGECORR              PIC  X(071).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: PLANO NACIONAL DE NUMERACAO CONSOLIDADO        *
+      *----------------------------------------------------------------*
+       FD  PLANNAC
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-PLANNAC               PIC  X(071).
+      *----------------------------------------------------------------*
+      *    OUTPUT.....: LOG DE EXCECAO/ABEND COMPARTILHADO (ERRLOGCP)  *
+      *----------------------------------------------------------------*
+       FD  ERRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS  0 RECORDS.
+      *
+       01  FD-REG-ERRLOG                PIC  X(080).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** PLANNAC1 - INICIO DA AREA DE WORKING ***'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE ACUMULADORES ***'.
+      *----------------------------------------------------------------*
+       01  ACU-ACUMULADORES.
+           05  ACU-REG-LIDOS-CADUPCOR  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-LIDOS-RNGECORR  PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-GRAVADOS        PIC  9(009) COMP-3 VALUE ZEROS.
+           05  ACU-REG-DUPLICADOS      PIC  9(009) COMP-3 VALUE ZEROS.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DOS CAMINHOS DE ARQUIVO EM RUNTIME ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMINHOS-ARQUIVO.
+           05  WRK-PATH-CADUPCOR       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\CADUPCOR.dat'.
+           05  WRK-PATH-RNGECORR       PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\RNGECORR.dat'.
+           05  WRK-PATH-PLANNAC        PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\PLANNAC.dat'.
+           05  WRK-PATH-ERRLOG         PIC  X(100) VALUE
+               '\home\ederrodrigues\Documentos\ERRLOG.dat'.
+           05  WRK-ENV-VALOR           PIC  X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '* AREA DE TESTE DE FILE-STATUS *'.
+      *----------------------------------------------------------------*
+       01  WRK-FILE-STATUS.
+           05  WRK-OPERACAO            PIC  X(009) VALUE SPACES.
+           05  WRK-ABERTURA            PIC  X(009) VALUE 'AO ABRIR '.
+           05  WRK-LEITURA             PIC  X(009) VALUE 'AO LER   '.
+           05  WRK-GRAVACAO            PIC  X(009) VALUE 'AO GRAVAR'.
+           05  WRK-FECHAMENTO          PIC  X(009) VALUE 'AO FECHAR'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA PARA CAMPOS AUXILIARES ***'.
+      *----------------------------------------------------------------*
+       01  WRK-CAMPOS-AUXILIARES.
+           05  WRK-PROGRAMA            PIC  X(008) VALUE 'PLANNAC1'.
+           05  WRK-FS-CADUPCOR         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-RNGECORR         PIC  X(002) VALUE SPACES.
+           05  WRK-FS-PLANNAC          PIC  X(002) VALUE SPACES.
+           05  WRK-FS-ERRLOG           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-ARQUIVO      PIC  X(008) VALUE SPACES.
+           05  WRK-ERRLOG-FS           PIC  X(002) VALUE SPACES.
+           05  WRK-ERRLOG-FS-NUM       REDEFINES WRK-ERRLOG-FS
+                                       PIC  9(002).
+           05  WRK-DATA-HOJE           PIC  9(008) VALUE ZEROS.
+           05  WRK-FLAG-ABEND          PIC  X(001) VALUE SPACES.
+               88  WRK-ABENDAR                     VALUE 'S'.
+           05  WRK-FLAG-DUPLICADO      PIC  X(001) VALUE SPACES.
+               88  WRK-REGISTRO-DUPLICADO          VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DE CONTROLE DE RANGES CONSOLIDADOS ***'.
+      *----------------------------------------------------------------*
+       01  WRK-TAB-CONSOLIDADO.
+           05  WRK-QTD-CONSOLIDADO     PIC  9(005) COMP VALUE ZERO.
+           05  WRK-TAB-CONSOLIDADO-ITEM
+                                       OCCURS 10000 TIMES.
+               10  WRK-PLA-DDD         PIC  9(002).
+               10  WRK-PLA-PREFIXO     PIC  9(005).
+               10  WRK-PLA-INICIAL     PIC  9(004).
+               10  WRK-PLA-FINAL       PIC  9(004).
+      *----------------------------------------------------------------*
+       01  WRK-CONTROLE-CONSOLIDADO.
+           05  WRK-IDX-CONSOLIDADO     PIC  9(005) COMP VALUE ZERO.
+           05  WRK-FLAG-ACHOU-CONSOL   PIC  X(001) VALUE SPACES.
+               88  WRK-CONSOL-ACHOU                VALUE 'S'.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA PARA O BOOK DE ENTRADA E SAIDA ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-PLANREG.
+           COPY PLANNREG.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** AREA DO LOG DE EXCECAO/ABEND (ERRLOG) ***'.
+      *----------------------------------------------------------------*
+       01  WRK-AREA-ERRLOG.
+           COPY ERRLOGCP.
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050) VALUE
+           '*** PLANNAC1 - FIM DA AREA DE WORKING ***'.
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+       0000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 1100-TESTAR-FS.
+           PERFORM 2000-PROCESSAR-CADUPCOR.
+           PERFORM 2100-PROCESSAR-RNGECORR.
+           PERFORM 3000-FINALIZAR.
+      *
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1005-OBTER-CAMINHOS.
+      *
+           OPEN INPUT  CADUPCOR RNGECORR.
+           OPEN OUTPUT PLANNAC.
+      *
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO.
+           ACCEPT WRK-DATA-HOJE        FROM DATE YYYYMMDD.
+      *
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA OBTER OS CAMINHOS DE ARQUIVO EM TEMPO DE        *
+      *    EXECUCAO, VIA VARIAVEIS DE AMBIENTE (SE OMITIDAS, FICA      *
+      *    MANTIDO O CAMINHO PADRAO).                                  *
+      *----------------------------------------------------------------*
+       1005-OBTER-CAMINHOS             SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                              'PLANNAC_CADUPCOR_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-CADUPCOR
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                              'PLANNAC_RNGECORR_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-RNGECORR
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT
+                                              'PLANNAC_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-PLANNAC
+           END-IF.
+      *
+           MOVE SPACES                 TO WRK-ENV-VALOR.
+           ACCEPT WRK-ENV-VALOR        FROM ENVIRONMENT 'ERRLOG_PATH'.
+           IF (WRK-ENV-VALOR           NOT EQUAL SPACES)
+               MOVE WRK-ENV-VALOR      TO WRK-PATH-ERRLOG
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1005-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA TESTAR O FS DOS ARQUIVOS                        *
+      *----------------------------------------------------------------*
+       1100-TESTAR-FS                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1110-TESTAR-FS-CADUPCOR.
+           PERFORM 1120-TESTAR-FS-RNGECORR.
+           PERFORM 1130-TESTAR-FS-PLANNAC.
+      *
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO CADUPCOR          *
+      *----------------------------------------------------------------*
+       1110-TESTAR-FS-CADUPCOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-CADUPCOR         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              CADUPCOR              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-CADUPCOR
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'CADUPCOR'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-CADUPCOR  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO RNGECORR          *
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-RNGECORR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-RNGECORR         NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              RNGECORR              *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-RNGECORR
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'RNGECORR'    TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-RNGECORR  TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE TESTE DE FILE-STATUS DO ARQUIVO PLANNAC           *
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-PLANNAC          SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (WRK-FS-PLANNAC          NOT EQUAL '00')
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               DISPLAY '*      ERRO ' WRK-OPERACAO ' O ARQUIVO      *'
+               DISPLAY '*              PLANNAC               *'
+               DISPLAY '*          FILE STATUS = ' WRK-FS-PLANNAC
+                                                 '          *'
+               DISPLAY '************** ' WRK-PROGRAMA ' **************'
+               MOVE 'PLANNAC'     TO WRK-ERRLOG-ARQUIVO
+               MOVE WRK-FS-PLANNAC   TO WRK-ERRLOG-FS
+               PERFORM 9000-PROCESSAR-TIPO-ERRO
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    LER ARQUIVO DE ENTRADA CADUPCOR                             *
+      *----------------------------------------------------------------*
+       1300-LER-CADUPCOR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ CADUPCOR                INTO WRK-AREA-PLANREG.
+      *
+           IF  (WRK-FS-CADUPCOR        EQUAL '10')
+               CONTINUE
+           ELSE
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1110-TESTAR-FS-CADUPCOR
+               ADD  1                  TO ACU-REG-LIDOS-CADUPCOR
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    LER ARQUIVO DE ENTRADA RNGECORR                             *
+      *----------------------------------------------------------------*
+       1310-LER-RNGECORR               SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RNGECORR                INTO WRK-AREA-PLANREG.
+      *
+           IF  (WRK-FS-RNGECORR        EQUAL '10')
+               CONTINUE
+           ELSE
+               MOVE WRK-LEITURA        TO WRK-OPERACAO
+               PERFORM 1120-TESTAR-FS-RNGECORR
+               ADD  1                  TO ACU-REG-LIDOS-RNGECORR
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       1310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCESSAR OS RANGES CORRENTES DO CADUP001       *
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-CADUPCOR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1300-LER-CADUPCOR.
+           PERFORM 2010-TRATAR-CADUPCOR
+               UNTIL WRK-FS-CADUPCOR   EQUAL '10'.
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+       2010-TRATAR-CADUPCOR            SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2200-VERIFICAR-DUPLICADO.
+      *
+           IF NOT WRK-REGISTRO-DUPLICADO
+               PERFORM 2300-GRAVAR-CONSOLIDADO
+           ELSE
+               ADD  1                  TO ACU-REG-DUPLICADOS
+           END-IF.
+      *
+           PERFORM 1300-LER-CADUPCOR.
+      *
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA PROCESSAR OS RANGES CORRENTES DO RANGEMOB       *
+      *----------------------------------------------------------------*
+       2100-PROCESSAR-RNGECORR         SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1310-LER-RNGECORR.
+           PERFORM 2110-TRATAR-RNGECORR
+               UNTIL WRK-FS-RNGECORR   EQUAL '10'.
+      *
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+       2110-TRATAR-RNGECORR            SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 2200-VERIFICAR-DUPLICADO.
+      *
+           IF NOT WRK-REGISTRO-DUPLICADO
+               PERFORM 2300-GRAVAR-CONSOLIDADO
+           ELSE
+               ADD  1                  TO ACU-REG-DUPLICADOS
+           END-IF.
+      *
+           PERFORM 1310-LER-RNGECORR.
+      *
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SE O RANGE JA FOI CONSOLIDADO ANTES   *
+      *----------------------------------------------------------------*
+       2200-VERIFICAR-DUPLICADO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                 TO WRK-FLAG-DUPLICADO.
+           MOVE SPACES                 TO WRK-FLAG-ACHOU-CONSOL.
+      *
+           PERFORM 2210-PROCURAR-CONSOLIDADO
+               VARYING WRK-IDX-CONSOLIDADO FROM 1 BY 1
+               UNTIL  (WRK-IDX-CONSOLIDADO GREATER THAN
+                                           WRK-QTD-CONSOLIDADO) OR
+                      (WRK-CONSOL-ACHOU).
+      *
+           IF WRK-CONSOL-ACHOU
+               SET WRK-REGISTRO-DUPLICADO TO TRUE
+           ELSE
+               IF (WRK-QTD-CONSOLIDADO LESS THAN 10000)
+                   ADD  1              TO WRK-QTD-CONSOLIDADO
+                   MOVE PLANREG-DDD
+                             TO WRK-PLA-DDD(WRK-QTD-CONSOLIDADO)
+                   MOVE PLANREG-PREFIXO
+                             TO WRK-PLA-PREFIXO(WRK-QTD-CONSOLIDADO)
+                   MOVE PLANREG-RANGE-INICIAL
+                             TO WRK-PLA-INICIAL(WRK-QTD-CONSOLIDADO)
+                   MOVE PLANREG-RANGE-FINAL
+                             TO WRK-PLA-FINAL(WRK-QTD-CONSOLIDADO)
+               END-IF
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+       2210-PROCURAR-CONSOLIDADO       SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF (PLANREG-DDD             EQUAL
+                             WRK-PLA-DDD(WRK-IDX-CONSOLIDADO))     AND
+              (PLANREG-PREFIXO         EQUAL
+                             WRK-PLA-PREFIXO(WRK-IDX-CONSOLIDADO)) AND
+              (PLANREG-RANGE-INICIAL   EQUAL
+                             WRK-PLA-INICIAL(WRK-IDX-CONSOLIDADO)) AND
+              (PLANREG-RANGE-FINAL     EQUAL
+                             WRK-PLA-FINAL(WRK-IDX-CONSOLIDADO))
+               SET WRK-CONSOL-ACHOU    TO TRUE
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA PARA GRAVAR O REGISTRO NO PLANO NACIONAL CONSOLIDADO *
+      *----------------------------------------------------------------*
+       2300-GRAVAR-CONSOLIDADO         SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-AREA-PLANREG       TO FD-REG-PLANNAC.
+      *
+           WRITE FD-REG-PLANNAC.
+      *
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO.
+           PERFORM 1130-TESTAR-FS-PLANNAC.
+           ADD  1                      TO ACU-REG-GRAVADOS.
+      *
+      *----------------------------------------------------------------*
+       2300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE  CADUPCOR RNGECORR PLANNAC.
+      *
+           MOVE WRK-FECHAMENTO         TO WRK-OPERACAO.
+      *
+           PERFORM 1100-TESTAR-FS.
+           PERFORM 3100-EMITIR-ESTATISTICAS.
+           PERFORM 3200-TERMINAR-PROCESSO.
+      *
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    EMITIR ESTATISTICAS                                         *
+      *----------------------------------------------------------------*
+       3100-EMITIR-ESTATISTICAS        SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+           DISPLAY '*         ESTATISTICAS DE PROCESSAMENTO          *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* PLANNAC1 | I/O | DESC. ARQUIVO | QUANTID.      *'.
+           DISPLAY '*------------------------------------------------*'.
+           DISPLAY '* CADUPCOR |  I  | TOTAL REG.    | '
+           ACU-REG-LIDOS-CADUPCOR '     *'.
+           DISPLAY '* RNGECORR |  I  | TOTAL REG.    | '
+           ACU-REG-LIDOS-RNGECORR '     *'.
+           DISPLAY '* PLANNAC  |  O  | TOTAL REG.    | '
+           ACU-REG-GRAVADOS '     *'.
+           DISPLAY '*          |     | TOTAL DUPLIC. | '
+           ACU-REG-DUPLICADOS '     *'.
+           DISPLAY '******************** ' WRK-PROGRAMA
+                  ' ********************'.
+      *
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    TERMINAR PROGRAMA                                           *
+      *----------------------------------------------------------------*
+       3200-TERMINAR-PROCESSO          SECTION.
+      *----------------------------------------------------------------*
+      *
+           STOP RUN.
+      *
+      *----------------------------------------------------------------*
+       3200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE VERIFICACAO DE ERROS                              *
+      *----------------------------------------------------------------*
+       9000-PROCESSAR-TIPO-ERRO        SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 9050-GRAVAR-ERRLOG.
+           MOVE 16                     TO RETURN-CODE.
+           SET WRK-ABENDAR             TO TRUE.
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO NO LOG DE EXCECAO/ABEND (ERRLOG)         *
+      *----------------------------------------------------------------*
+       9050-GRAVAR-ERRLOG              SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ERRLOGCP-PROGRAMA.
+           ACCEPT ERRLOGCP-DATA        FROM DATE YYYYMMDD.
+           ACCEPT ERRLOGCP-HORA        FROM TIME.
+           MOVE WRK-OPERACAO           TO ERRLOGCP-OPERACAO.
+           MOVE WRK-ERRLOG-ARQUIVO     TO ERRLOGCP-ARQUIVO.
+           MOVE WRK-ERRLOG-FS-NUM      TO ERRLOGCP-RETURN-CODE.
+      *
+           OPEN EXTEND ERRLOG.
+           IF (WRK-FS-ERRLOG           EQUAL '35') OR
+              (WRK-FS-ERRLOG           EQUAL '05')
+               OPEN OUTPUT ERRLOG
+           END-IF.
+      *
+           WRITE FD-REG-ERRLOG         FROM ERRLOGCP-REGISTRO.
+           CLOSE ERRLOG.
+      *
+      *----------------------------------------------------------------*
+       9050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
